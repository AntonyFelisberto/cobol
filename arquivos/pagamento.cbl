@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Payment-tracking maintenance - shows how many parcelas
+      *          of a financing contract have been paid and how many
+      *          remain, and lets the operator register the next
+      *          parcela as paid, so payoff/lateFee/parcelaConsulta all
+      *          have a real record of payment status instead of
+      *          relying on the operator to remember or retype it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pagamento.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT PAG-FILE ASSIGN TO "PAGMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PAG-CLIENTE
+                   FILE STATUS IS WS-PAG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  PAG-FILE.
+           COPY PAGTOFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY PAGTOREC.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-PAG-STATUS       PIC XX.
+           03  WS-PARCELAS-RESTANTES PIC 999.
+           03  WS-PROXIMA-PARCELA  PIC 999.
+           03  WS-REGISTRA-PAGTO   PIC X VALUE "N".
+               88  REGISTRA-PAGAMENTO VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FIN-FILE
+
+           OPEN I-O PAG-FILE
+           IF WS-PAG-STATUS = "35"
+               OPEN OUTPUT PAG-FILE
+               CLOSE PAG-FILE
+               OPEN I-O PAG-FILE
+           END-IF
+
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO FIN-CLIENTE
+
+           READ FIN-FILE
+               INVALID KEY
+                   DISPLAY "CONTRATO NAO ENCONTRADO PARA: " WS-CLIENTE
+                   PERFORM P900-FIM
+           END-READ
+
+           MOVE WS-CLIENTE TO PAG-CLIENTE
+           READ PAG-FILE
+               INVALID KEY
+                   MOVE WS-CLIENTE      TO WS-PAG-CLIENTE
+                   MOVE FIN-NUM-PARCELAS TO WS-PAG-NUM-PARCELAS
+                   MOVE ZEROS           TO WS-PAG-ULT-PARCELA-PAGA
+               NOT INVALID KEY
+                   MOVE PAG-CLIENTE           TO WS-PAG-CLIENTE
+                   MOVE PAG-NUM-PARCELAS      TO WS-PAG-NUM-PARCELAS
+                   MOVE PAG-ULT-PARCELA-PAGA  TO WS-PAG-ULT-PARCELA-PAGA
+           END-READ
+
+           COMPUTE WS-PARCELAS-RESTANTES =
+                   FIN-NUM-PARCELAS - WS-PAG-ULT-PARCELA-PAGA
+
+           DISPLAY "=============================================="
+           DISPLAY "CLIENTE..............: " WS-CLIENTE
+           DISPLAY "TOTAL DE PARCELAS....: " FIN-NUM-PARCELAS
+           DISPLAY "PARCELAS PAGAS.......: " WS-PAG-ULT-PARCELA-PAGA
+           DISPLAY "PARCELAS RESTANTES...: " WS-PARCELAS-RESTANTES
+           DISPLAY "=============================================="
+
+           IF WS-PARCELAS-RESTANTES = ZEROS
+               DISPLAY "CONTRATO QUITADO. NAO HA PARCELAS A REGISTRAR."
+               PERFORM P900-FIM
+           END-IF
+
+           COMPUTE WS-PROXIMA-PARCELA = WS-PAG-ULT-PARCELA-PAGA + 1
+           DISPLAY "REGISTRAR PAGAMENTO DA PROXIMA PARCELA ("
+                   WS-PROXIMA-PARCELA ")? (S/N): "
+           ACCEPT WS-REGISTRA-PAGTO
+
+           IF REGISTRA-PAGAMENTO
+               ADD 1 TO WS-PAG-ULT-PARCELA-PAGA
+               MOVE FIN-NUM-PARCELAS TO WS-PAG-NUM-PARCELAS
+               PERFORM P800-GRAVA-PAGAMENTO
+               DISPLAY "PARCELA " WS-PAG-ULT-PARCELA-PAGA
+                       " REGISTRADA COMO PAGA."
+           END-IF
+
+           PERFORM P900-FIM
+           .
+
+       P800-GRAVA-PAGAMENTO.
+           MOVE WS-PAG-CLIENTE          TO PAG-CLIENTE
+           MOVE WS-PAG-NUM-PARCELAS     TO PAG-NUM-PARCELAS
+           MOVE WS-PAG-ULT-PARCELA-PAGA TO PAG-ULT-PARCELA-PAGA
+
+           WRITE PAG-REGISTRO
+               INVALID KEY
+                   REWRITE PAG-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR PAGAMENTO: "
+                                   WS-PAG-STATUS
+                   END-REWRITE
+           END-WRITE
+           .
+
+       P900-FIM.
+           CLOSE FIN-FILE
+           CLOSE PAG-FILE
+           GOBACK.
+
+       END PROGRAM pagamento.
