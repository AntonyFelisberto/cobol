@@ -11,42 +11,415 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT EXCEP-FILE ASSIGN TO "EXCECOES.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXC-STATUS.
+
+               SELECT CRED-FILE ASSIGN TO "BLACKLIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CRED-CODIGO
+                   FILE STATUS IS WS-CRED-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  EXCEP-FILE.
+           COPY EXCFD.
+
+       FD  CRED-FILE.
+           COPY CREDFD.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
        WORKING-STORAGE SECTION.
-       01 WS-FINANCIAMENTO.
-           03 WS-CLIENTE   PIC X(20).
-           03 WS-OBJETO    PIC X(20).
-           03 WS-VALOR     PIC 9(06)V99.
-           03 WS-PARCELAS  PIC $$.$$9,99 OCCURS 12 TIMES.
+           COPY FINREC.
+           COPY RPTHDR.
+           COPY MOEDATAB.
+           COPY CADREC.
 
            *>03 WS-PARCELAS  PIC 9(05)V99    OCCURS 12 TIMES.  MODELO SEM CASAS DECIMAIS
 
        01 WS-VARIAVEIS.
            03 WS-VR-PARCELAS   PIC 9(05)V99.
-           03 WS-IND           PIC 99.
+           03 WS-AMORTIZACAO   PIC 9(06)V99.
+           03 WS-JUROS-PARCELA PIC 9(06)V99.
+           03 WS-SALDO         PIC 9(06)V99.
+           03 WS-IND           PIC 999.
+           03 WS-FIN-STATUS    PIC XX.
+           03 WS-EXC-STATUS      PIC XX.
+           03 WS-CRED-STATUS     PIC XX.
+           03 WS-CAD-STATUS      PIC XX.
+           03 WS-EXC-VALOR-EDIT  PIC ZZZZZ9,99.
+           03 WS-MOEDA-SIMBOLO-SEL PIC X(03).
+           03 WS-SALDO-APOS    PIC 9(06)V99 OCCURS 12 TO 420
+                               TIMES DEPENDING ON WS-NUM-PARCELAS.
+           03 WS-ORD-VALOR     PIC 9(06)V99 OCCURS 12 TO 420
+                               TIMES DEPENDING ON WS-NUM-PARCELAS.
+           03 WS-ORD-PARC      PIC 999      OCCURS 12 TO 420
+                               TIMES DEPENDING ON WS-NUM-PARCELAS.
+           03 WS-ORD-I         PIC 999.
+           03 WS-ORD-J         PIC 999.
+           03 WS-ORD-TMP-V     PIC 9(06)V99.
+           03 WS-ORD-TMP-P     PIC 999.
+           03 WS-TOT-FINANCIADO PIC 9(08)V99.
+           03 WS-TOT-PARCELAS   PIC 9(08)V99.
+           03 WS-TOT-JUROS      PIC 9(08)V99.
+           03 WS-TOT-FINANCIADO-ED PIC $$$.$$9,99.
+           03 WS-TOT-PARCELAS-ED   PIC $$$.$$9,99.
+           03 WS-TOT-JUROS-ED      PIC $$$.$$9,99.
+
+       01  WS-DATA-CONTRATO.
+           03  WS-CD-AAAA      PIC 9(4).
+           03  WS-CD-MM        PIC 9(2).
+           03  WS-CD-DD        PIC 9(2).
+
+       01  WS-DATA-VENCIMENTO.
+           03  WS-VC-AAAA      PIC 9(4).
+           03  WS-VC-MM        PIC 9(2).
+           03  WS-VC-DD        PIC 9(2).
+
+       01  WS-VENC-EDIT.
+           03  WS-VE-DD        PIC 99.
+           03  FILLER          PIC X VALUE "/".
+           03  WS-VE-MM        PIC 99.
+           03  FILLER          PIC X VALUE "/".
+           03  WS-VE-AAAA      PIC 9999.
+       77  WS-MES-TOTAL        PIC 9(6).
+
+       01  WS-SEQ-TRANSACAO     PIC 9(04) VALUE ZEROS.
+       01  WS-ID-MONTAGEM.
+           03  WS-ID-HORA       PIC 9(8).
+           03  WS-ID-SEQ        PIC 9(4).
+
+       SCREEN SECTION.
+       01  SCR-FINANCIAMENTO.
+           03  BLANK SCREEN.
+           03  LINE 1  COL 1  VALUE "==============================".
+           03  LINE 2  COL 1  VALUE "  NOVO FINANCIAMENTO - ENTRADA".
+           03  LINE 3  COL 1  VALUE "==============================".
+           03  LINE 4  COL 1  VALUE "CODIGO DO CLIENTE...: ".
+           03  LINE 4  COL 23 PIC 9(02)      USING WS-CODIGO.
+           03  LINE 5  COL 1  VALUE "CLIENTE.............: ".
+           03  LINE 5  COL 23 PIC X(20)      USING WS-CLIENTE.
+           03  LINE 6  COL 1  VALUE "OBJETO FINANCIADO...: ".
+           03  LINE 6  COL 23 PIC X(20)      USING WS-OBJETO.
+           03  LINE 7  COL 1  VALUE "VALOR DO OBJETO.....: ".
+           03  LINE 7  COL 23 PIC 9(06)V99   USING WS-VALOR.
+           03  LINE 8  COL 1  VALUE "VALOR DE ENTRADA....: ".
+           03  LINE 8  COL 23 PIC 9(06)V99   USING WS-ENTRADA.
+           03  LINE 9  COL 1  VALUE "1A PARCELA (0=PADRAO): ".
+           03  LINE 9  COL 25 PIC 9(06)V99   USING WS-VALOR-1A-PARCELA.
+           03  LINE 10 COL 1  VALUE "TAXA DE JUROS AO MES: ".
+           03  LINE 10 COL 23 PIC 9V9999     USING WS-TAXA-JUROS.
+           03  LINE 11 COL 1  VALUE "MOEDA (BRL/USD/EUR)..: ".
+           03  LINE 11 COL 23 PIC X(03)      USING WS-MOEDA.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALISE  WS-VARIAVEIS
+           INITIALIZE  WS-VARIAVEIS
+           MOVE 12 TO WS-NUM-PARCELAS
+
+           OPEN EXTEND EXCEP-FILE
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEP-FILE
+               CLOSE EXCEP-FILE
+               OPEN EXTEND EXCEP-FILE
+           END-IF
+
+           OPEN INPUT CRED-FILE
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CRED-FILE
+               CLOSE CRED-FILE
+               OPEN INPUT CRED-FILE
+           END-IF
+
+           OPEN INPUT CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN INPUT CAD-FILE
+           END-IF
+
+           PERFORM P010-TELA-INTAKE
+           PERFORM P012-VALIDA-CLIENTE
+           PERFORM P015-VERIFICA-CREDITO
+           PERFORM UNTIL WS-VALOR > ZEROS
+               DISPLAY "VALOR DO OBJETO INVALIDO. "
+                       "INFORME UM VALOR MAIOR QUE ZERO: "
+               MOVE WS-VALOR           TO WS-EXC-VALOR-EDIT
+               MOVE "WS-VALOR"         TO EXC-CAMPO
+               MOVE "VALOR NEGATIVO OU ZERO" TO EXC-MOTIVO
+               PERFORM P020-GRAVA-EXCECAO
+               ACCEPT WS-VALOR
+           END-PERFORM
+           PERFORM UNTIL WS-ENTRADA < WS-VALOR
+               DISPLAY "VALOR DE ENTRADA INVALIDO. "
+                       "INFORME UM VALOR MENOR QUE O OBJETO: "
+               MOVE WS-ENTRADA         TO WS-EXC-VALOR-EDIT
+               MOVE "WS-ENTRADA"       TO EXC-CAMPO
+               MOVE "ENTRADA MAIOR OU IGUAL AO VALOR DO OBJETO"
+                                       TO EXC-MOTIVO
+               PERFORM P020-GRAVA-EXCECAO
+               ACCEPT WS-ENTRADA
+           END-PERFORM
+           PERFORM P013-VALIDA-MOEDA
+           ACCEPT WS-DATA-CONTRATO FROM DATE YYYYMMDD
+
+      *>   AMORTIZACAO CONSTANTE (SAC): A ENTRADA REDUZ O VALOR A SER
+      *>   FINANCIADO ANTES DO CALCULO DAS PARCELAS. JUROS INCIDEM
+      *>   SOBRE O SALDO DEVEDOR, QUE DIMINUI A CADA PARCELA PAGA.
+           COMPUTE WS-AMORTIZACAO = (WS-VALOR - WS-ENTRADA)
+                                   / WS-NUM-PARCELAS
+           COMPUTE WS-SALDO = WS-VALOR - WS-ENTRADA
+
+           PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
+               ADD 1                        TO WS-IND
+               COMPUTE WS-JUROS-PARCELA = WS-SALDO * WS-TAXA-JUROS
+               COMPUTE WS-VR-PARCELAS = WS-AMORTIZACAO
+                                       + WS-JUROS-PARCELA
+               IF WS-IND = 1 AND WS-VALOR-1A-PARCELA > ZEROS
+                   MOVE WS-VALOR-1A-PARCELA  TO WS-PARCELAS(WS-IND)
+                   ADD WS-VALOR-1A-PARCELA   TO WS-TOT-PARCELAS
+               ELSE
+                   MOVE WS-VR-PARCELAS       TO WS-PARCELAS(WS-IND)
+                   ADD WS-VR-PARCELAS        TO WS-TOT-PARCELAS
+               END-IF
+               SUBTRACT WS-AMORTIZACAO FROM WS-SALDO
+               MOVE WS-SALDO                TO WS-SALDO-APOS(WS-IND)
+           END-PERFORM
+
+           COMPUTE WS-TOT-FINANCIADO = WS-VALOR - WS-ENTRADA
+           COMPUTE WS-TOT-JUROS = WS-TOT-PARCELAS - WS-TOT-FINANCIADO
+           MOVE WS-TOT-FINANCIADO TO WS-TOT-FINANCIADO-ED
+           MOVE WS-TOT-PARCELAS   TO WS-TOT-PARCELAS-ED
+           MOVE WS-TOT-JUROS      TO WS-TOT-JUROS-ED
+
+           PERFORM P050-GERA-ID-TRANSACAO
+           PERFORM P700-IMPRIME-CARNE
+           PERFORM P750-EXIBE-ORDENADO
+
+           PERFORM P800-GRAVA-FINANCIAMENTO
+
+           CLOSE EXCEP-FILE
+           CLOSE CRED-FILE
+           CLOSE CAD-FILE
+           GOBACK.
+
+       P010-TELA-INTAKE.
+           DISPLAY SCR-FINANCIAMENTO
+           ACCEPT SCR-FINANCIAMENTO
+           .
+
+       P012-VALIDA-CLIENTE.
+           MOVE WS-CODIGO TO CAD-CODIGO
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CODIGO DE CLIENTE INVALIDO. INFORME "
+                           "NOVAMENTE: "
+                   MOVE "WS-CODIGO"       TO EXC-CAMPO
+                   MOVE WS-CODIGO         TO EXC-VALOR-INFORMADO
+                   MOVE "CLIENTE NAO CADASTRADO" TO EXC-MOTIVO
+                   PERFORM P020-GRAVA-EXCECAO
+                   ACCEPT WS-CODIGO
+                   PERFORM P012-VALIDA-CLIENTE
+           END-READ
+           .
+
+       P015-VERIFICA-CREDITO.
+           MOVE WS-CODIGO TO CRED-CODIGO
+           READ CRED-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "=========================================="
+                   DISPLAY "CLIENTE COM RESTRICAO DE CREDITO: "
+                           WS-CLIENTE
+                   DISPLAY "MOTIVO: " CRED-MOTIVO
+                   DISPLAY "FINANCIAMENTO NAO APROVADO."
+                   DISPLAY "=========================================="
+                   MOVE "WS-CODIGO"    TO EXC-CAMPO
+                   MOVE WS-CODIGO      TO EXC-VALOR-INFORMADO
+                   MOVE "RESTRICAO DE CREDITO" TO EXC-MOTIVO
+                   PERFORM P020-GRAVA-EXCECAO
+                   CLOSE EXCEP-FILE
+                   CLOSE CRED-FILE
+                   CLOSE CAD-FILE
+                   GOBACK
+           END-READ
+           .
+
+       P013-VALIDA-MOEDA.
+           SET WS-MOEDA-IDX TO 1
+           SEARCH WS-MOEDA-ITEM
+               AT END
+                   DISPLAY "MOEDA INVALIDA. INFORME BRL, USD OU EUR: "
+                   MOVE "WS-MOEDA"        TO EXC-CAMPO
+                   MOVE WS-MOEDA          TO EXC-VALOR-INFORMADO
+                   MOVE "CODIGO DE MOEDA NAO CADASTRADO" TO EXC-MOTIVO
+                   PERFORM P020-GRAVA-EXCECAO
+                   ACCEPT WS-MOEDA
+                   PERFORM P013-VALIDA-MOEDA
+               WHEN WS-MOEDA-COD(WS-MOEDA-IDX) = WS-MOEDA
+                   MOVE WS-MOEDA-SIMBOLO(WS-MOEDA-IDX)
+                       TO WS-MOEDA-SIMBOLO-SEL
+           END-SEARCH
+           .
+
+       P020-GRAVA-EXCECAO.
+           MOVE "ARRAYSES"          TO EXC-PROGRAMA
+           MOVE WS-EXC-VALOR-EDIT   TO EXC-VALOR-INFORMADO
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD
+           ACCEPT EXC-HORA FROM TIME
+           WRITE EXC-REGISTRO
+           .
+
+       P700-IMPRIME-CARNE.
+           MOVE "ARRAYSES" TO WS-RPT-PROGRAMA
+           ACCEPT WS-RPT-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-RPT-HORA FROM TIME
+           MOVE 1 TO WS-RPT-PAGINA
+           MOVE WS-NUM-PARCELAS TO WS-RPT-TOTAL-REGISTROS
 
-           DISPLAY "INFORME O NOME DO CLIENTE: "
-           ACCEPT WS-CLIENTE
-           DISPLAY "INFORME O OBJETO FINANCIADOR: "
-           ACCEPT WS-OBJETO
-           DISPLAY "INFORMAR O VALOR DO OBJETO: "
-           ACCEPT WS-VALOR
+           DISPLAY "=============================================="
+           DISPLAY "PROGRAMA: " WS-RPT-PROGRAMA
+                   "  DATA: " WS-RPT-DATA
+                   "  HORA: " WS-RPT-HORA
+                   "  PAGINA: " WS-RPT-PAGINA
+           DISPLAY "=============================================="
+           DISPLAY "        CARNE DE FINANCIAMENTO - PARCELAS"
+           DISPLAY "=============================================="
+           DISPLAY "ID TRANSACAO: " WS-ID-TRANSACAO
+           DISPLAY "CLIENTE: " WS-CLIENTE
+           DISPLAY "OBJETO : " WS-OBJETO
+           DISPLAY "MOEDA  : " WS-MOEDA " (" WS-MOEDA-SIMBOLO-SEL ")"
+           DISPLAY "PARC  VENCIMENTO   VALOR PARCELA   SALDO DEVEDOR"
 
-           COMPUTE WS-VR-PARCELAS = WS-VALOR / 12
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               COMPUTE WS-MES-TOTAL = WS-CD-MM + WS-IND
+               COMPUTE WS-VC-AAAA = WS-CD-AAAA
+                       + FUNCTION INTEGER((WS-MES-TOTAL - 1) / 12)
+               COMPUTE WS-VC-MM = FUNCTION MOD(WS-MES-TOTAL - 1, 12) + 1
+               MOVE WS-CD-DD   TO WS-VC-DD
+               CALL "dataUtil" USING WS-VC-AAAA WS-VC-MM WS-VC-DD
+               MOVE WS-VC-DD   TO WS-VE-DD
+               MOVE WS-VC-MM   TO WS-VE-MM
+               MOVE WS-VC-AAAA TO WS-VE-AAAA
 
-           PERFORM UNTIL WS-IND EQUAL 12
-               ADD 1                   TO WS-IND
-               MOVE WS-VR-PARCELAS     TO WS-PARCELAS(WS-IND)
+               DISPLAY WS-IND "    " WS-VENC-EDIT "   "
+                       WS-PARCELAS(WS-IND) "     "
+                       WS-SALDO-APOS(WS-IND)
            END-PERFORM
 
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 12
-               DISPLAY "PARCELA " WS-IND ": " WS-PARCELAS(WS-IND)
+           DISPLAY "=============================================="
+           DISPLAY "TOTAL FINANCIADO.....: " WS-TOT-FINANCIADO-ED
+           DISPLAY "TOTAL DAS PARCELAS...: " WS-TOT-PARCELAS-ED
+           DISPLAY "TOTAL DE JUROS.......: " WS-TOT-JUROS-ED
+           DISPLAY "=============================================="
+           DISPLAY "FIM DO RELATORIO - PROGRAMA: " WS-RPT-PROGRAMA
+                   "  PAGINA: " WS-RPT-PAGINA
+                   "  TOTAL DE REGISTROS: " WS-RPT-TOTAL-REGISTROS
+           DISPLAY "=============================================="
+           .
+
+       P750-EXIBE-ORDENADO.
+      *>   COPIA O CARNE PARA UMA TABELA AUXILIAR E A ORDENA POR
+      *>   VALOR DECRESCENTE, PARA UM REVISOR ENXERGAR AS MAIORES
+      *>   PARCELAS DE IMEDIATO EM CONTRATOS COM CARENCIA.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARCELAS(WS-IND) TO WS-ORD-VALOR(WS-IND)
+               MOVE WS-IND              TO WS-ORD-PARC(WS-IND)
+           END-PERFORM
+
+           PERFORM VARYING WS-ORD-I FROM 1 BY 1
+                           UNTIL WS-ORD-I >= WS-NUM-PARCELAS
+               COMPUTE WS-ORD-J = WS-ORD-I + 1
+               PERFORM VARYING WS-ORD-J FROM WS-ORD-J BY 1
+                               UNTIL WS-ORD-J > WS-NUM-PARCELAS
+                   IF WS-ORD-VALOR(WS-ORD-J) > WS-ORD-VALOR(WS-ORD-I)
+                       MOVE WS-ORD-VALOR(WS-ORD-I) TO WS-ORD-TMP-V
+                       MOVE WS-ORD-VALOR(WS-ORD-J) TO
+                               WS-ORD-VALOR(WS-ORD-I)
+                       MOVE WS-ORD-TMP-V           TO
+                               WS-ORD-VALOR(WS-ORD-J)
+                       MOVE WS-ORD-PARC(WS-ORD-I)  TO WS-ORD-TMP-P
+                       MOVE WS-ORD-PARC(WS-ORD-J)  TO
+                               WS-ORD-PARC(WS-ORD-I)
+                       MOVE WS-ORD-TMP-P           TO
+                               WS-ORD-PARC(WS-ORD-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY "=============================================="
+           DISPLAY "   PARCELAS ORDENADAS POR VALOR (DECRESCENTE)"
+           DISPLAY "=============================================="
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               DISPLAY "PARCELA " WS-ORD-PARC(WS-IND) ": "
+                       WS-ORD-VALOR(WS-IND)
            END-PERFORM
+           .
+
+       P800-GRAVA-FINANCIAMENTO.
+           MOVE WS-NUM-PARCELAS TO FIN-NUM-PARCELAS
+           OPEN I-O FIN-FILE
+           IF WS-FIN-STATUS = "35"
+               OPEN OUTPUT FIN-FILE
+               CLOSE FIN-FILE
+               OPEN I-O FIN-FILE
+           END-IF
+
+           MOVE WS-CLIENTE     TO FIN-CLIENTE
+           MOVE WS-OBJETO      TO FIN-OBJETO
+           MOVE WS-VALOR       TO FIN-VALOR
+           MOVE WS-ENTRADA     TO FIN-ENTRADA
+           MOVE WS-TAXA-JUROS  TO FIN-TAXA-JUROS
+           MOVE WS-DATA-CONTRATO TO WS-DT-CONTRATO
+           MOVE WS-DT-CONTRATO   TO FIN-DT-CONTRATO
+           MOVE WS-VALOR-1A-PARCELA TO FIN-VALOR-1A-PARCELA
+           MOVE WS-ID-TRANSACAO  TO FIN-ID-TRANSACAO
+           MOVE WS-MOEDA         TO FIN-MOEDA
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARCELAS(WS-IND) TO FIN-PARCELAS(WS-IND)
+           END-PERFORM
+
+           WRITE FIN-REGISTRO
+               INVALID KEY
+                   REWRITE FIN-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR FINANCIAMENTO: "
+                                   WS-FIN-STATUS
+                   END-REWRITE
+           END-WRITE
+
+           CLOSE FIN-FILE
+           .
 
-           STOP RUN.
+       P050-GERA-ID-TRANSACAO.
+           ADD 1 TO WS-SEQ-TRANSACAO
+           ACCEPT WS-ID-HORA FROM TIME
+           MOVE WS-SEQ-TRANSACAO TO WS-ID-SEQ
+           MOVE WS-ID-MONTAGEM   TO WS-ID-TRANSACAO
+           .
        END PROGRAM arraysEstaticos.
