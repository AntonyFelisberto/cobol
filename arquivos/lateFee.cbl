@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Late-payment quote - reads a stored financing contract,
+      *          finds the due date of a given parcela (contract date
+      *          plus that many months, same rule as the amortization
+      *          schedule) and, if today is past that date, applies a
+      *          penalty percentage plus daily interest for each day
+      *          late so collections can quote what is owed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lateFee.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT PAG-FILE ASSIGN TO "PAGMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PAG-CLIENTE
+                   FILE STATUS IS WS-PAG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  PAG-FILE.
+           COPY PAGTOFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY PAGTOREC.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-PAG-STATUS       PIC XX.
+           03  WS-NUM-PARCELA      PIC 999.
+           03  WS-DIAS-ATRASO      PIC S9(5).
+           03  WS-TAXA-MULTA       PIC 9V9999.
+           03  WS-TAXA-MORA-DIA    PIC 9V9999.
+           03  WS-VALOR-PARCELA    PIC 9(06)V99.
+           03  WS-VALOR-MULTA      PIC 9(06)V99.
+           03  WS-VALOR-MORA       PIC 9(06)V99.
+           03  WS-VALOR-TOTAL      PIC 9(06)V99.
+           03  WS-DATA-HOJE        PIC 9(8).
+           03  WS-DATA-VENCIMENTO  PIC 9(8).
+           03  WS-VENCIMENTO-QUEBRA REDEFINES WS-DATA-VENCIMENTO.
+               05  WS-VC-AAAA      PIC 9(4).
+               05  WS-VC-MM        PIC 9(2).
+               05  WS-VC-DD        PIC 9(2).
+           03  WS-JULIANO-HOJE     PIC 9(7).
+           03  WS-JULIANO-VENC     PIC 9(7).
+       77  WS-MES-TOTAL            PIC 9(6).
+
+       01  WS-DT-CONTRATO-COPIA.
+           03  WS-CD-AAAA          PIC 9(4).
+           03  WS-CD-MM            PIC 9(2).
+           03  WS-CD-DD            PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FIN-FILE
+           OPEN INPUT PAG-FILE
+
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO FIN-CLIENTE
+
+           READ FIN-FILE
+               INVALID KEY
+                   DISPLAY "CONTRATO NAO ENCONTRADO PARA: " WS-CLIENTE
+                   PERFORM P900-FIM
+           END-READ
+
+           MOVE WS-CLIENTE TO PAG-CLIENTE
+           READ PAG-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-PAG-ULT-PARCELA-PAGA
+               NOT INVALID KEY
+                   MOVE PAG-ULT-PARCELA-PAGA TO WS-PAG-ULT-PARCELA-PAGA
+           END-READ
+
+           DISPLAY "NUMERO DE PARCELAS DO CONTRATO : "
+                   FIN-NUM-PARCELAS
+           DISPLAY "INFORME O NUMERO DA PARCELA EM ATRASO (1 A "
+                   FIN-NUM-PARCELAS ")"
+           ACCEPT WS-NUM-PARCELA
+
+           PERFORM UNTIL WS-NUM-PARCELA >= 1 AND
+                         WS-NUM-PARCELA <= FIN-NUM-PARCELAS
+               DISPLAY "VALOR INVALIDO. INFORME NOVAMENTE: "
+               ACCEPT WS-NUM-PARCELA
+           END-PERFORM
+
+           IF WS-NUM-PARCELA <= WS-PAG-ULT-PARCELA-PAGA
+               DISPLAY "=============================================="
+               DISPLAY "PARCELA " WS-NUM-PARCELA
+                       " JA CONSTA COMO PAGA. NADA A COBRAR."
+               DISPLAY "=============================================="
+               PERFORM P900-FIM
+           END-IF
+
+           MOVE FIN-DT-CONTRATO TO WS-DT-CONTRATO-COPIA
+           COMPUTE WS-MES-TOTAL = WS-CD-MM + WS-NUM-PARCELA
+           COMPUTE WS-VC-AAAA = WS-CD-AAAA
+                   + FUNCTION INTEGER((WS-MES-TOTAL - 1) / 12)
+           COMPUTE WS-VC-MM = FUNCTION MOD(WS-MES-TOTAL - 1, 12) + 1
+           MOVE WS-CD-DD TO WS-VC-DD
+           CALL "dataUtil" USING WS-VC-AAAA WS-VC-MM WS-VC-DD
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           COMPUTE WS-JULIANO-VENC =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-VENCIMENTO)
+           COMPUTE WS-JULIANO-HOJE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+           COMPUTE WS-DIAS-ATRASO = WS-JULIANO-HOJE - WS-JULIANO-VENC
+
+           MOVE FIN-PARCELAS(WS-NUM-PARCELA) TO WS-VALOR-PARCELA
+
+           DISPLAY "=============================================="
+           DISPLAY "CLIENTE        : " WS-CLIENTE
+           DISPLAY "PARCELA        : " WS-NUM-PARCELA
+           DISPLAY "VENCIMENTO     : " WS-VC-DD "/" WS-VC-MM
+                   "/" WS-VC-AAAA
+           DISPLAY "VALOR ORIGINAL : " WS-VALOR-PARCELA
+
+           IF WS-DIAS-ATRASO <= 0
+               DISPLAY "PARCELA NAO ESTA EM ATRASO."
+               MOVE WS-VALOR-PARCELA TO WS-VALOR-TOTAL
+           ELSE
+               DISPLAY "DIAS EM ATRASO : " WS-DIAS-ATRASO
+
+               DISPLAY "INFORME A TAXA DE MULTA (EX: 0,0200 = 2%): "
+               ACCEPT WS-TAXA-MULTA
+               DISPLAY "INFORME A TAXA DE MORA AO DIA "
+                       "(EX: 0,0033 = 0,33% AO DIA): "
+               ACCEPT WS-TAXA-MORA-DIA
+
+               COMPUTE WS-VALOR-MULTA =
+                       WS-VALOR-PARCELA * WS-TAXA-MULTA
+               COMPUTE WS-VALOR-MORA =
+                       WS-VALOR-PARCELA * WS-TAXA-MORA-DIA
+                       * WS-DIAS-ATRASO
+               COMPUTE WS-VALOR-TOTAL =
+                       WS-VALOR-PARCELA + WS-VALOR-MULTA
+                       + WS-VALOR-MORA
+
+               DISPLAY "VALOR DA MULTA : " WS-VALOR-MULTA
+               DISPLAY "VALOR DA MORA  : " WS-VALOR-MORA
+           END-IF
+
+           DISPLAY "=============================================="
+           DISPLAY "VALOR TOTAL A COBRAR: " WS-VALOR-TOTAL
+           DISPLAY "=============================================="
+
+           PERFORM P900-FIM
+           .
+
+       P900-FIM.
+           CLOSE FIN-FILE
+           CLOSE PAG-FILE
+           GOBACK.
+
+       END PROGRAM lateFee.
