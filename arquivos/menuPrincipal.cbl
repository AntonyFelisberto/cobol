@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driving menu - single front-end that CALLs the other
+      *          standalone programs by number, so day-to-day staff
+      *          don't need to know program names to do their job.
+      *          Each called program is a self-contained main program
+      *          (its own OPEN/CLOSE and GOBACK), so it runs exactly as
+      *          it would if invoked directly; GOBACK returns control
+      *          here instead of ending the run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menuPrincipal.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VARIAVEIS.
+           03  WS-OPCAO        PIC 99.
+           03  WS-SAIR         PIC X VALUE "N".
+               88  FIM-MENU        VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL FIM-MENU
+               DISPLAY "=============================================="
+               DISPLAY "  SISTEMA DE FINANCIAMENTOS - MENU PRINCIPAL"
+               DISPLAY "=============================================="
+               DISPLAY "  --- FINANCIAMENTOS ---"
+               DISPLAY "   1 - NOVO FINANCIAMENTO (TABELA ESTATICA)"
+               DISPLAY "   2 - NOVO FINANCIAMENTO (TABELA DINAMICA)"
+               DISPLAY "   3 - CONSULTAR PARCELA (BUSCA BINARIA)"
+               DISPLAY "   4 - QUITACAO ANTECIPADA"
+               DISPLAY "   5 - COBRANCA DE PARCELA EM ATRASO"
+               DISPLAY "   6 - LEDGER DE FINANCIAMENTOS (MATRIZ)"
+               DISPLAY "   7 - LOTE DE NOVOS FINANCIAMENTOS"
+               DISPLAY "  --- CLIENTES ---"
+               DISPLAY "   8 - MANUTENCAO DE CLIENTES"
+               DISPLAY "   9 - LOTE DE CORRECAO DE CLIENTES"
+               DISPLAY "  10 - CADASTRO DE CLIENTE (EXEMPLO)"
+               DISPLAY "  --- UTILITARIOS / TREINAMENTO ---"
+               DISPLAY "  11 - ACCEPTS"
+               DISPLAY "  12 - EVALUATES"
+               DISPLAY "  13 - IFS"
+               DISPLAY "  14 - INICIO COBOL"
+               DISPLAY "  15 - MAIS LOOPS"
+               DISPLAY "  16 - REPETICAO"
+               DISPLAY "  --- PAGAMENTOS ---"
+               DISPLAY "  17 - REGISTRAR/CONSULTAR PAGAMENTO DE PARCELA"
+               DISPLAY "  18 - CONVERSAO DE CADASTRO LEGADO (WS-REG-1)"
+               DISPLAY "  19 - RENEGOCIACAO / REFINANCIAMENTO"
+               DISPLAY "  20 - RESTRICAO DE CREDITO (INCLUIR/REMOVER)"
+               DISPLAY "  00 - SAIR"
+               DISPLAY "=============================================="
+               DISPLAY "ESCOLHA UMA OPCAO: "
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       CALL "arraysEstaticos"
+                   WHEN 2
+                       CALL "arraysDinamicos"
+                   WHEN 3
+                       CALL "parcelaConsulta"
+                   WHEN 4
+                       CALL "payoff"
+                   WHEN 5
+                       CALL "lateFee"
+                   WHEN 6
+                       CALL "matrizesEstaticas"
+                   WHEN 7
+                       CALL "loanBatch"
+                   WHEN 8
+                       CALL "custMenu"
+                   WHEN 9
+                       CALL "custBatch"
+                   WHEN 10
+                       CALL "addCorr"
+                   WHEN 11
+                       CALL "accepts"
+                   WHEN 12
+                       CALL "evaluates"
+                   WHEN 13
+                       CALL "ifs"
+                   WHEN 14
+                       CALL "inicioCobol"
+                   WHEN 15
+                       CALL "maisLoops"
+                   WHEN 16
+                       CALL "repeticao"
+                   WHEN 17
+                       CALL "pagamento"
+                   WHEN 18
+                       CALL "custMigra"
+                   WHEN 19
+                       CALL "refin"
+                   WHEN 20
+                       CALL "creditCad"
+                   WHEN 00
+                       SET FIM-MENU TO TRUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM menuPrincipal.
