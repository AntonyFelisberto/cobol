@@ -9,40 +9,37 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+           COPY STATTAB.
+           COPY MESTAB.
+           COPY LOOPVARS.
        01  WS-VARIAVEIS.
            03  WS-MES      PIC 99.
-           03  WS-STATUS   PIC 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            INITIALISE WS-VARIAVEIS
+            INITIALIZE WS-VARIAVEIS
+            INITIALIZE WS-VARIAVEIS-COMUNS
 
             DISPLAY "INFORME O NUMERO DE UM MES"
             ACCEPT WS-MES
 
             DISPLAY "INFORME UM NUMERO DE STATUS"
-            DISPLAY WS-STATUS
+            ACCEPT WS-STATUS
 
-            EVALUATE WS-MES
-               WHEN 01
-                   DISPLAY "JANEIRO"
-               WHEN 02
-                   DISPLAY "FEVEREIRO"
-               WHEN 03
-                   DISPLAY "MARÇO"
-               WHEN OTHER
-                   DISPLAY "MES INVALIDO"
-            END-EVALUATE
+            SET WS-MES-IDX TO 1
+            SEARCH WS-MES-ITEM
+                AT END
+                    DISPLAY "MES INVALIDO"
+                WHEN WS-MES-NUM(WS-MES-IDX) = WS-MES
+                    DISPLAY WS-MES-NOME(WS-MES-IDX)
+            END-SEARCH
 
-            EVALUATE WS-STATUS
-               WHEN 01
-                   DISPLAY "HOMEM"
-               WHEN 02
-                   DISPLAY "MULHER"
-               WHEN 03
-                   DISPLAY "OUTRO"
-               WHEN OTHER
-                   DISPLAY "STATUS INVALIDO"
-            END-EVALUATE
+            SET WS-STATUS-IDX TO 1
+            SEARCH WS-STATUS-ITEM
+                AT END
+                    DISPLAY "STATUS INVALIDO"
+                WHEN WS-STATUS-COD(WS-STATUS-IDX) = WS-STATUS
+                    DISPLAY WS-STATUS-DESC(WS-STATUS-IDX)
+            END-SEARCH
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM evaluates.
