@@ -1,26 +1,125 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Multi-client ledger report - turns the row/column
+      *          matrix pattern into a real report, clients as rows
+      *          and the first 12 months of the contract as columns,
+      *          so the collections desk can see everyone's parcela
+      *          value for the quarter (and the rest of the year) on
+      *          one screen instead of pulling records one at a time.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. matrizesEstaticas.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
        WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY RPTHDR.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-QTD-CLIENTES     PIC 9(03) VALUE ZEROS.
+           03  WS-MES              PIC 99.
+
        01  WS-MATRIZ.
-           03 WS-LINHAS            OCCURS 3 TIMES INDEXED BY I.
-               05  WS-LINHA        PIC X(06) VALUE "LINHA".
-               05  WS-COLUNAS      OCCURS 5 TIMES INDEXED BY J.
-                   07 WS-CELULA    PIC X(06) VALUE "CELULA".
+           03 WS-LINHAS            OCCURS 0 TO 200 TIMES
+                                    DEPENDING ON WS-QTD-CLIENTES
+                                    INDEXED BY I.
+               05  WS-LINHA        PIC X(20).
+               05  WS-COLUNAS      OCCURS 12 TIMES INDEXED BY J.
+                   07 WS-CELULA    PIC 9(06)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
-                   DISPLAY WS-CELULA(I,J) ' ' I ":" J
-               END-PERFORM
+           OPEN INPUT FIN-FILE
+
+           MOVE LOW-VALUES TO FIN-CLIENTE
+           START FIN-FILE KEY IS NOT LESS THAN FIN-CLIENTE
+               INVALID KEY
+                   DISPLAY "NENHUM FINANCIAMENTO CADASTRADO"
+               NOT INVALID KEY
+                   MOVE "00" TO WS-FIN-STATUS
+                   PERFORM UNTIL WS-FIN-STATUS NOT = "00"
+                               OR WS-QTD-CLIENTES = 200
+                       READ FIN-FILE NEXT RECORD
+                           AT END
+                               MOVE "10" TO WS-FIN-STATUS
+                           NOT AT END
+                               ADD 1 TO WS-QTD-CLIENTES
+                               PERFORM P100-CARREGA-LINHA
+                       END-READ
+                   END-PERFORM
+           END-START
+
+           CLOSE FIN-FILE
+
+           PERFORM P700-IMPRIME-LEDGER
+
+           GOBACK.
+
+       P100-CARREGA-LINHA.
+           MOVE FIN-CLIENTE TO WS-LINHA(WS-QTD-CLIENTES)
+           PERFORM VARYING WS-MES FROM 1 BY 1 UNTIL WS-MES > 12
+               IF WS-MES <= FIN-NUM-PARCELAS
+                   MOVE FIN-PARCELAS(WS-MES)
+                       TO WS-CELULA(WS-QTD-CLIENTES, WS-MES)
+               ELSE
+                   MOVE ZEROS
+                       TO WS-CELULA(WS-QTD-CLIENTES, WS-MES)
+               END-IF
            END-PERFORM
-           STOP RUN.
+           .
+
+       P700-IMPRIME-LEDGER.
+           MOVE "MATRIZD" TO WS-RPT-PROGRAMA
+           ACCEPT WS-RPT-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-RPT-HORA FROM TIME
+           MOVE 1 TO WS-RPT-PAGINA
+           MOVE WS-QTD-CLIENTES TO WS-RPT-TOTAL-REGISTROS
+
+           DISPLAY "=============================================="
+           DISPLAY "PROGRAMA: " WS-RPT-PROGRAMA
+                   "  DATA: " WS-RPT-DATA
+                   "  HORA: " WS-RPT-HORA
+                   "  PAGINA: " WS-RPT-PAGINA
+           DISPLAY "=============================================="
+           DISPLAY "       LEDGER DE CLIENTES - PARCELAS 1 A 12"
+           DISPLAY "=============================================="
+
+           IF WS-QTD-CLIENTES = 0
+               DISPLAY "NENHUM CLIENTE PARA EXIBIR"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > WS-QTD-CLIENTES
+                   DISPLAY "CLIENTE: " WS-LINHA(I)
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+                       DISPLAY "   MES " J ": " WS-CELULA(I, J)
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           DISPLAY "=============================================="
+           DISPLAY "FIM DO RELATORIO - PROGRAMA: " WS-RPT-PROGRAMA
+                   "  PAGINA: " WS-RPT-PAGINA
+                   "  TOTAL DE REGISTROS: " WS-RPT-TOTAL-REGISTROS
+           DISPLAY "=============================================="
+           .
+
        END PROGRAM matrizesEstaticas.
