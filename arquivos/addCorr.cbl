@@ -1,49 +1,146 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Customer intake - stores WS-CADASTRO (codigo, nome,
+      *          tel, data de nascimento) into a real indexed customer
+      *          master keyed on WS-CODIGO, so the financing and
+      *          collections programs have one place to look a client
+      *          up instead of every program re-keying customer data
+      *          itself. Enforces the same minimum-age rule as
+      *          custMenu.cbl's P100-INCLUIR.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. addCorr.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+               SELECT SYSPARM-FILE ASSIGN TO "SYSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSPARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       FD  SYSPARM-FILE.
+           COPY SYSPARMF.
+
        WORKING-STORAGE SECTION.
-       01  WS-REG-1.
-           03 WS-CODIGO        PIC 9(02).
-           03 WS-NOME          PIC X(15).
-           03 WS-TEL           PIC X(09).
-
-       01  WS-REG-2.
-           03  WS-CODIGO       PIC 9(02).
-           03  WS-NOME         PIC X(15).
-           03  WS-TEL          PIC X(09).
+           COPY CADREC.
+           COPY SYSPARM.
+       01  WS-SYSPARM-STATUS   PIC XX VALUE SPACES.
+
+       01  WS-VARIAVEIS.
+           03  WS-CAD-STATUS   PIC XX.
+           03  WS-IDADE        PIC 999 VALUE ZEROS.
+
+       01  WS-DATA-HOJE        PIC 9(8).
+       01  WS-DATA-HOJE-QUEBRA REDEFINES WS-DATA-HOJE.
+           03  WS-DH-AAAA      PIC 9(4).
+           03  WS-DH-MM        PIC 9(2).
+           03  WS-DH-DD        PIC 9(2).
+
+       01  WS-NASC-COPIA.
+           03  WS-NASC-AAAA    PIC 9(4).
+           03  WS-NASC-MM      PIC 9(2).
+           03  WS-NASC-DD      PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           *> MOVE SUBSTITUI O ITEM, MOVE CORR SUBSTITUI TODOS OS ITENS
-           *> ADD ADICIONA AO ITEM O VALOR, ADD CORR ADICIONA AO ITEM TODOS OS VALORES, SÓ SERVE PARA NUMERICOS
-           MOVE "01CARLOS GOMES9 514-1234"    TO WS-REG-1
-           MOVE 02                            TO WS-CODIGO OF WS-REG-2
+           PERFORM P050-LE-PARAMETROS-SISTEMA
+
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-NOME
+           PERFORM P900-INFORMA-TEL
+           PERFORM P910-INFORMA-NASCIMENTO
+
+           PERFORM P800-GRAVA-CADASTRO
+
+           GOBACK.
+
+       P050-LE-PARAMETROS-SISTEMA.
+           OPEN INPUT SYSPARM-FILE
+           IF WS-SYSPARM-STATUS = "00"
+               READ SYSPARM-FILE
+                   NOT AT END
+                       MOVE SYS-PARM-IDADE-MINIMA
+                           TO WS-SYS-IDADE-MINIMA
+               END-READ
+               CLOSE SYSPARM-FILE
+           END-IF
+           .
 
-           DISPLAY WS-REG-1.
-           DISPLAY WS-REG-2.
+       P910-INFORMA-NASCIMENTO.
+           DISPLAY "INFORME A DATA DE NASCIMENTO (AAAAMMDD): "
+           ACCEPT WS-DT-NASCIMENTO
+           PERFORM P920-CALCULA-IDADE
+           PERFORM UNTIL WS-IDADE >= WS-SYS-IDADE-MINIMA
+               DISPLAY "CLIENTE MENOR DE " WS-SYS-IDADE-MINIMA " ANOS. "
+                       "INFORME OUTRA DATA DE NASCIMENTO (AAAAMMDD): "
+               ACCEPT WS-DT-NASCIMENTO
+               PERFORM P920-CALCULA-IDADE
+           END-PERFORM
+           .
 
-           ADD CORR WS-REG-1   TO WS-REG-2
+       P920-CALCULA-IDADE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DT-NASCIMENTO TO WS-NASC-COPIA
 
-           DISPLAY WS-REG-1.
-           DISPLAY WS-REG-2.
+           COMPUTE WS-IDADE = WS-DH-AAAA - WS-NASC-AAAA
+           IF WS-DH-MM < WS-NASC-MM
+              OR (WS-DH-MM = WS-NASC-MM AND WS-DH-DD < WS-NASC-DD)
+               SUBTRACT 1 FROM WS-IDADE
+           END-IF
+           .
 
-           MOVE CORR WS-REG-1   TO WS-REG-2
+       P900-INFORMA-TEL.
+           DISPLAY "INFORME O TELEFONE DO CLIENTE (FORMATO NNN-NNNN): "
+           ACCEPT WS-TEL
+           PERFORM UNTIL WS-TEL(1:3) IS NUMERIC
+                     AND WS-TEL(4:1) = "-"
+                     AND WS-TEL(5:4) IS NUMERIC
+               DISPLAY "TELEFONE INVALIDO. INFORME NO FORMATO "
+                       "NNN-NNNN: "
+               ACCEPT WS-TEL
+           END-PERFORM
+           .
 
-           DISPLAY WS-REG-1.
-           DISPLAY WS-REG-2.
+       P800-GRAVA-CADASTRO.
+           OPEN I-O CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN I-O CAD-FILE
+           END-IF
 
-           ADD WS-CODIGO OF WS-REG-1          TO WS-CODIGO OF WS-REG-2  *>QUANDO O OPERADOR É ALFANUMERICO NO CASO X, VOCE TEM QUE USAR MOVE PARA SUBSTITUIR OS DADOS, JA SE FOR OUTRO VOCE PODE USAR O ADD QUE ADICIONA VALOR AOS DADOS
-           MOVE WS-NOME  OF WS-REG-1          TO WS-NOME   OF WS-REG-2
-           MOVE WS-TEL   OF WS-REG-1          TO WS-TEL    OF WS-REG-2
+           MOVE WS-CODIGO TO CAD-CODIGO
 
-           DISPLAY WS-REG-1.
-           DISPLAY WS-REG-2.
+           READ CAD-FILE
+               INVALID KEY
+                   MOVE WS-NOME          TO CAD-NOME
+                   MOVE WS-TEL           TO CAD-TEL
+                   MOVE WS-DT-NASCIMENTO TO CAD-DT-NASCIMENTO
+                   WRITE CAD-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR CADASTRO: "
+                                   WS-CAD-STATUS
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE JA CADASTRADO COM O CODIGO: "
+                           WS-CODIGO
+           END-READ
 
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           CLOSE CAD-FILE
+           .
+       END PROGRAM addCorr.
