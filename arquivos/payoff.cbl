@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Early payoff (quitacao antecipada) calculator - reads a
+      *          stored financing contract and, given the number of the
+      *          last parcela already paid, computes what is owed to
+      *          settle the contract today (remaining principal, with
+      *          the interest that has not yet accrued waived).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. payoff.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT PAG-FILE ASSIGN TO "PAGMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PAG-CLIENTE
+                   FILE STATUS IS WS-PAG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  PAG-FILE.
+           COPY PAGTOFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY PAGTOREC.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-PAG-STATUS       PIC XX.
+           03  WS-PARCELA-PAGA     PIC 999.
+           03  WS-AMORTIZACAO      PIC 9(06)V99.
+           03  WS-SALDO-DEVEDOR    PIC 9(06)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FIN-FILE
+           OPEN INPUT PAG-FILE
+
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO FIN-CLIENTE
+
+           READ FIN-FILE
+               INVALID KEY
+                   DISPLAY "CONTRATO NAO ENCONTRADO PARA: " WS-CLIENTE
+                   PERFORM P900-FIM
+           END-READ
+
+           MOVE WS-CLIENTE TO PAG-CLIENTE
+           READ PAG-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-PAG-ULT-PARCELA-PAGA
+               NOT INVALID KEY
+                   MOVE PAG-ULT-PARCELA-PAGA TO WS-PAG-ULT-PARCELA-PAGA
+           END-READ
+
+           DISPLAY "NUMERO DE PARCELAS DO CONTRATO : "
+                   FIN-NUM-PARCELAS
+           DISPLAY "PARCELAS PAGAS REGISTRADAS EM CARTEIRA: "
+                   WS-PAG-ULT-PARCELA-PAGA
+           DISPLAY "INFORME O NUMERO DA ULTIMA PARCELA PAGA (0 A "
+                   FIN-NUM-PARCELAS ")"
+           ACCEPT WS-PARCELA-PAGA
+
+           PERFORM UNTIL WS-PARCELA-PAGA >= 0 AND
+                         WS-PARCELA-PAGA <= FIN-NUM-PARCELAS
+               DISPLAY "VALOR INVALIDO. INFORME NOVAMENTE: "
+               ACCEPT WS-PARCELA-PAGA
+           END-PERFORM
+
+           COMPUTE WS-AMORTIZACAO = (FIN-VALOR - FIN-ENTRADA)
+                                   / FIN-NUM-PARCELAS.
+           COMPUTE WS-SALDO-DEVEDOR =
+                   (FIN-VALOR - FIN-ENTRADA)
+                   - (WS-PARCELA-PAGA * WS-AMORTIZACAO).
+
+           DISPLAY "=============================================="
+           DISPLAY "VALOR PARA QUITACAO ANTECIPADA: " WS-SALDO-DEVEDOR
+           DISPLAY "=============================================="
+
+           PERFORM P900-FIM
+           .
+
+       P900-FIM.
+           CLOSE FIN-FILE
+           CLOSE PAG-FILE
+           GOBACK.
+
+       END PROGRAM payoff.
