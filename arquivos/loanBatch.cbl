@@ -0,0 +1,318 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch loan intake - reads pending applications from a
+      *          transaction file and books one financing contract
+      *          (with SAC amortization schedule) per line, instead of
+      *          keying each one in interactively.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanBatch.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TXN-FILE ASSIGN TO "LOANTXN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TXN-STATUS.
+
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT BAT-FILE ASSIGN TO "BATCHSUM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BAT-STATUS.
+
+               SELECT CKPT-FILE ASSIGN TO "LOANCKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+
+               SELECT SYSPARM-FILE ASSIGN TO "SYSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSPARM-STATUS.
+
+               SELECT CRED-FILE ASSIGN TO "BLACKLIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CRED-CODIGO
+                   FILE STATUS IS WS-CRED-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-FILE.
+           COPY LOANTXN.
+
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  CRED-FILE.
+           COPY CREDFD.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       FD  BAT-FILE.
+           COPY BATSUM.
+
+       FD  CKPT-FILE.
+           COPY CKPTREC.
+
+       FD  SYSPARM-FILE.
+           COPY SYSPARMF.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY SYSPARM.
+           COPY CADREC.
+       01  WS-SYSPARM-STATUS   PIC XX VALUE SPACES.
+
+       01  WS-VARIAVEIS.
+           03  WS-VR-PARCELAS      PIC 9(05)V99.
+           03  WS-AMORTIZACAO      PIC 9(06)V99.
+           03  WS-JUROS-PARCELA    PIC 9(06)V99.
+           03  WS-SALDO            PIC 9(06)V99.
+           03  WS-IND              PIC 999.
+
+       01  WS-CONTROLE.
+           03  WS-TXN-STATUS       PIC XX.
+           03  WS-CAD-STATUS       PIC XX.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-BAT-STATUS       PIC XX.
+           03  WS-CKPT-STATUS      PIC XX.
+           03  WS-CRED-STATUS      PIC XX.
+           03  WS-EOF              PIC X VALUE "N".
+               88  FIM-DO-ARQUIVO      VALUE "S".
+           03  WS-TOTAL-LIDOS      PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-GRAVADOS   PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+           03  WS-CKPT-BASE        PIC 9(06) VALUE ZEROS.
+           03  WS-CKPT-ABSOLUTO    PIC 9(06) VALUE ZEROS.
+
+       01  WS-SEQ-TRANSACAO     PIC 9(04) VALUE ZEROS.
+       01  WS-ID-MONTAGEM.
+           03  WS-ID-HORA       PIC 9(8).
+           03  WS-ID-SEQ        PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P100-ABRE-ARQUIVOS
+           PERFORM P200-PROCESSA-TRANSACOES
+                   UNTIL FIM-DO-ARQUIVO
+           PERFORM P900-ENCERRA
+           .
+
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT TXN-FILE
+           OPEN I-O FIN-FILE
+           IF WS-FIN-STATUS = "35"
+               OPEN OUTPUT FIN-FILE
+               CLOSE FIN-FILE
+               OPEN I-O FIN-FILE
+           END-IF
+           OPEN INPUT CRED-FILE
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CRED-FILE
+               CLOSE CRED-FILE
+               OPEN INPUT CRED-FILE
+           END-IF
+           OPEN INPUT CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN INPUT CAD-FILE
+           END-IF
+           PERFORM P105-LE-PARAMETROS-SISTEMA
+           PERFORM P110-LE-CHECKPOINT
+           PERFORM P120-PULA-PROCESSADOS
+           PERFORM P210-LE-TRANSACAO
+           .
+
+       P105-LE-PARAMETROS-SISTEMA.
+           OPEN INPUT SYSPARM-FILE
+           IF WS-SYSPARM-STATUS = "00"
+               READ SYSPARM-FILE
+                   NOT AT END
+                       MOVE SYS-PARM-CKPT-INTERVALO
+                           TO WS-SYS-CKPT-INTERVALO
+               END-READ
+               CLOSE SYSPARM-FILE
+           END-IF
+           .
+
+       P110-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-CKPT-BASE
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO WS-CKPT-BASE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF
+           .
+
+       P120-PULA-PROCESSADOS.
+           IF WS-CKPT-BASE > 0
+               DISPLAY "RETOMANDO APOS " WS-CKPT-BASE
+                       " REGISTROS JA PROCESSADOS"
+               PERFORM WS-CKPT-BASE TIMES
+                   READ TXN-FILE
+                       AT END SET FIM-DO-ARQUIVO TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+       P200-PROCESSA-TRANSACOES.
+           ADD 1 TO WS-TOTAL-LIDOS
+
+           INITIALIZE WS-FINANCIAMENTO WS-VARIAVEIS
+                      REPLACING NUMERIC DATA BY ZEROS
+                                ALPHANUMERIC DATA BY SPACES
+
+           MOVE TXN-CODIGO       TO WS-CODIGO
+           MOVE TXN-CLIENTE      TO WS-CLIENTE
+           MOVE TXN-OBJETO       TO WS-OBJETO
+           MOVE TXN-VALOR        TO WS-VALOR
+           MOVE TXN-TAXA-JUROS   TO WS-TAXA-JUROS
+           MOVE TXN-NUM-PARCELAS TO WS-NUM-PARCELAS
+
+           MOVE WS-CODIGO TO CAD-CODIGO
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "TRANSACAO REJEITADA - CLIENTE NAO "
+                           "CADASTRADO. CODIGO: " WS-CODIGO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+               NOT INVALID KEY
+                   PERFORM P220-VERIFICA-CREDITO
+           END-READ
+
+           COMPUTE WS-CKPT-ABSOLUTO = WS-CKPT-BASE + WS-TOTAL-LIDOS
+           IF FUNCTION MOD(WS-CKPT-ABSOLUTO, WS-SYS-CKPT-INTERVALO) = 0
+               PERFORM P130-GRAVA-CHECKPOINT
+           END-IF
+
+           PERFORM P210-LE-TRANSACAO
+           .
+
+       P130-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE "LOANBAT" TO CKPT-PROGRAMA
+           MOVE WS-CKPT-ABSOLUTO TO CKPT-CONTADOR
+           WRITE CKPT-REGISTRO
+           CLOSE CKPT-FILE
+           .
+
+       P210-LE-TRANSACAO.
+           READ TXN-FILE
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ
+           .
+
+       P220-VERIFICA-CREDITO.
+           MOVE WS-CODIGO TO CRED-CODIGO
+           READ CRED-FILE
+               INVALID KEY
+                   COMPUTE WS-AMORTIZACAO = WS-VALOR / WS-NUM-PARCELAS
+                   MOVE WS-VALOR TO WS-SALDO
+
+                   PERFORM VARYING WS-IND FROM 1 BY 1
+                                   UNTIL WS-IND > WS-NUM-PARCELAS
+                       COMPUTE WS-JUROS-PARCELA =
+                               WS-SALDO * WS-TAXA-JUROS
+                       COMPUTE WS-VR-PARCELAS = WS-AMORTIZACAO
+                                               + WS-JUROS-PARCELA
+                       MOVE WS-VR-PARCELAS TO WS-PARCELAS(WS-IND)
+                       SUBTRACT WS-AMORTIZACAO FROM WS-SALDO
+                   END-PERFORM
+
+                   PERFORM P300-GRAVA-FINANCIAMENTO
+               NOT INVALID KEY
+                   DISPLAY "TRANSACAO REJEITADA - CLIENTE COM "
+                           "RESTRICAO DE CREDITO: " WS-CLIENTE
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+           END-READ
+           .
+
+       P300-GRAVA-FINANCIAMENTO.
+           MOVE WS-CLIENTE      TO FIN-CLIENTE
+           MOVE WS-OBJETO       TO FIN-OBJETO
+           MOVE WS-VALOR        TO FIN-VALOR
+           MOVE ZEROS           TO FIN-ENTRADA
+           MOVE ZEROS           TO FIN-VALOR-1A-PARCELA
+           MOVE WS-TAXA-JUROS   TO FIN-TAXA-JUROS
+           MOVE "BRL"           TO FIN-MOEDA
+           MOVE WS-NUM-PARCELAS TO FIN-NUM-PARCELAS
+           MOVE TXN-DATA-CONTRATO TO FIN-DT-CONTRATO
+           PERFORM P050-GERA-ID-TRANSACAO
+           MOVE WS-ID-TRANSACAO TO FIN-ID-TRANSACAO
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARCELAS(WS-IND) TO FIN-PARCELAS(WS-IND)
+           END-PERFORM
+
+           WRITE FIN-REGISTRO
+               INVALID KEY
+                   REWRITE FIN-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR: " WS-CLIENTE
+                                   " STATUS " WS-FIN-STATUS
+                   END-REWRITE
+           END-WRITE
+
+           ADD 1 TO WS-TOTAL-GRAVADOS
+           .
+
+       P050-GERA-ID-TRANSACAO.
+           ADD 1 TO WS-SEQ-TRANSACAO
+           ACCEPT WS-ID-HORA FROM TIME
+           MOVE WS-SEQ-TRANSACAO TO WS-ID-SEQ
+           MOVE WS-ID-MONTAGEM   TO WS-ID-TRANSACAO
+           .
+
+       P900-ENCERRA.
+           CLOSE TXN-FILE
+           CLOSE FIN-FILE
+           CLOSE CRED-FILE
+           CLOSE CAD-FILE
+           MOVE ZEROS TO WS-CKPT-ABSOLUTO
+           PERFORM P130-GRAVA-CHECKPOINT
+           PERFORM P400-GRAVA-RESUMO
+           DISPLAY "TRANSACOES LIDAS   : " WS-TOTAL-LIDOS
+           DISPLAY "CONTRATOS GRAVADOS : " WS-TOTAL-GRAVADOS
+           DISPLAY "TRANSACOES REJEITADAS: " WS-TOTAL-REJEITADOS
+           GOBACK.
+
+       P400-GRAVA-RESUMO.
+           OPEN EXTEND BAT-FILE
+           IF WS-BAT-STATUS = "35"
+               OPEN OUTPUT BAT-FILE
+               CLOSE BAT-FILE
+               OPEN EXTEND BAT-FILE
+           END-IF
+
+           MOVE "LOANBAT"        TO BAT-PROGRAMA
+           ACCEPT BAT-DATA FROM DATE YYYYMMDD
+           ACCEPT BAT-HORA FROM TIME
+           MOVE WS-TOTAL-LIDOS    TO BAT-LIDOS
+           MOVE WS-TOTAL-GRAVADOS TO BAT-PROCESSADOS
+           MOVE WS-TOTAL-REJEITADOS TO BAT-REJEITADOS
+           WRITE BAT-REGISTRO
+
+           CLOSE BAT-FILE
+           .
+
+       END PROGRAM loanBatch.
