@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Credit-restriction list maintenance - adds or removes
+      *          a client from BLACKLIST.DAT, the file every contract
+      *          creation program checks before approving a new
+      *          financing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creditCad.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CRED-FILE ASSIGN TO "BLACKLIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CRED-CODIGO
+                   FILE STATUS IS WS-CRED-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRED-FILE.
+           COPY CREDFD.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       WORKING-STORAGE SECTION.
+           COPY CADREC.
+       01  WS-VARIAVEIS.
+           03  WS-CRED-STATUS  PIC XX.
+           03  WS-CAD-STATUS   PIC XX.
+           03  WS-OPCAO        PIC 9.
+           03  WS-CLIENTE-OK   PIC X VALUE "N".
+               88  CLIENTE-CADASTRADO VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O CRED-FILE
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CRED-FILE
+               CLOSE CRED-FILE
+               OPEN I-O CRED-FILE
+           END-IF
+
+           OPEN INPUT CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN INPUT CAD-FILE
+           END-IF
+
+           DISPLAY "1 - INCLUIR RESTRICAO DE CREDITO"
+           DISPLAY "2 - REMOVER RESTRICAO DE CREDITO"
+           DISPLAY "ESCOLHA UMA OPCAO: "
+           ACCEPT WS-OPCAO
+
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO CAD-CODIGO
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO CADASTRADO. CODIGO: "
+                           WS-CODIGO
+               NOT INVALID KEY
+                   SET CLIENTE-CADASTRADO TO TRUE
+                   MOVE CAD-NOME TO WS-NOME
+           END-READ
+
+           IF CLIENTE-CADASTRADO
+               MOVE WS-CODIGO TO CRED-CODIGO
+               MOVE WS-NOME   TO CRED-CLIENTE
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       PERFORM P100-INCLUI-RESTRICAO
+                   WHEN 2
+                       PERFORM P200-REMOVE-RESTRICAO
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-IF
+
+           CLOSE CRED-FILE
+           CLOSE CAD-FILE
+           GOBACK.
+
+       P100-INCLUI-RESTRICAO.
+           DISPLAY "INFORME O MOTIVO DA RESTRICAO: "
+           ACCEPT CRED-MOTIVO
+           ACCEPT CRED-DATA FROM DATE YYYYMMDD
+
+           WRITE CRED-REGISTRO
+               INVALID KEY
+                   REWRITE CRED-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR RESTRICAO: "
+                                   WS-CRED-STATUS
+                   END-REWRITE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE " WS-NOME
+                           " INCLUIDO NA RESTRICAO DE CREDITO."
+           END-WRITE
+           .
+
+       P200-REMOVE-RESTRICAO.
+           READ CRED-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ESTA RESTRITO: " WS-NOME
+               NOT INVALID KEY
+                   DELETE CRED-FILE
+                       INVALID KEY
+                           DISPLAY "ERRO AO REMOVER RESTRICAO: "
+                                   WS-CRED-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "RESTRICAO REMOVIDA PARA: "
+                                   WS-NOME
+                   END-DELETE
+           END-READ
+           .
+
+       END PROGRAM creditCad.
