@@ -34,5 +34,5 @@
                    ADD 1 TO WS-CONTAR
            END-PERFORM
 
-           STOP RUN.
+           GOBACK.
        END PROGRAM maisLoops.
