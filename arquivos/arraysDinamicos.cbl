@@ -10,42 +10,312 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT EXCEP-FILE ASSIGN TO "EXCECOES.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXC-STATUS.
+
+               SELECT CRED-FILE ASSIGN TO "BLACKLIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CRED-CODIGO
+                   FILE STATUS IS WS-CRED-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  EXCEP-FILE.
+           COPY EXCFD.
+
+       FD  CRED-FILE.
+           COPY CREDFD.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
        WORKING-STORAGE SECTION.
-       01  WS-FINANCIAMENTO.
-           03  WS-CLIENTE      PIC X(20).
-           03  WS-OBJETO       PIC X(20).
-           03  WS-VALOR        PIC 9(06)V99.
-           03  WS-NUM-PARCELAS PIC 99.
-           03  WS-PARCELAS     PIC $$.$$9,99 OCCURS 12 TO 420
-                               TIMES DEPENDING ON WS-NUM-PARCELAS.
+           COPY FINREC.
+           COPY MOEDATAB.
+           COPY CADREC.
 
        01  WS-VARIAVEIS.
-           03  WS-VR-PARCELAS  PIC 9(05)V99.
-           03  WS-IND          PIC 99.
+           03  WS-VR-PARCELAS   PIC 9(05)V99.
+           03  WS-AMORTIZACAO   PIC 9(06)V99.
+           03  WS-JUROS-PARCELA PIC 9(06)V99.
+           03  WS-SALDO         PIC 9(06)V99.
+           03  WS-IND           PIC 999.
+           03  WS-FIN-STATUS    PIC XX.
+           03  WS-TOT-FINANCIADO PIC 9(08)V99.
+           03  WS-TOT-PARCELAS   PIC 9(08)V99.
+           03  WS-TOT-JUROS      PIC 9(08)V99.
+           03  WS-TOT-FINANCIADO-ED PIC $$$.$$9,99.
+           03  WS-TOT-PARCELAS-ED   PIC $$$.$$9,99.
+           03  WS-TOT-JUROS-ED      PIC $$$.$$9,99.
+           03  WS-EXC-STATUS      PIC XX.
+           03  WS-CRED-STATUS     PIC XX.
+           03  WS-CAD-STATUS      PIC XX.
+           03  WS-EXC-VALOR-EDIT  PIC ZZZZZ9,99.
+           03  WS-MOEDA-SIMBOLO-SEL PIC X(03).
+
+       01  WS-DATA-CONTRATO.
+           03  WS-CD-AAAA       PIC 9(4).
+           03  WS-CD-MM         PIC 9(2).
+           03  WS-CD-DD         PIC 9(2).
+
+       01  WS-SEQ-TRANSACAO     PIC 9(04) VALUE ZEROS.
+       01  WS-ID-MONTAGEM.
+           03  WS-ID-HORA       PIC 9(8).
+           03  WS-ID-SEQ        PIC 9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALISE WS-VARIAVEIS
+           INITIALIZE WS-VARIAVEIS
+
+           OPEN EXTEND EXCEP-FILE
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEP-FILE
+               CLOSE EXCEP-FILE
+               OPEN EXTEND EXCEP-FILE
+           END-IF
+
+           OPEN INPUT CRED-FILE
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CRED-FILE
+               CLOSE CRED-FILE
+               OPEN INPUT CRED-FILE
+           END-IF
+
+           OPEN INPUT CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN INPUT CAD-FILE
+           END-IF
+
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           PERFORM P012-VALIDA-CLIENTE
            DISPLAY "INFORME O NOME DO CLIENTE: "
            ACCEPT WS-CLIENTE
+           PERFORM P015-VERIFICA-CREDITO
            DISPLAY "INFORME O OBJETO FINANCIADO: "
            ACCEPT WS-OBJETO
-           DISPLAY "INFORME O NUMERO DE PARCELAS: "
-           ACCEPT WS-NUM-PARCELAS
-
+           DISPLAY "INFORMAR O VALOR DO OBJETO: "
+           ACCEPT WS-VALOR
+           PERFORM UNTIL WS-VALOR > ZEROS
+               DISPLAY "VALOR DO OBJETO INVALIDO. "
+                       "INFORME UM VALOR MAIOR QUE ZERO: "
+               MOVE WS-VALOR           TO WS-EXC-VALOR-EDIT
+               MOVE "WS-VALOR"         TO EXC-CAMPO
+               MOVE "VALOR NEGATIVO OU ZERO" TO EXC-MOTIVO
+               PERFORM P020-GRAVA-EXCECAO
+               ACCEPT WS-VALOR
+           END-PERFORM
+           DISPLAY "INFORME O VALOR DE ENTRADA: "
+           ACCEPT WS-ENTRADA
+           PERFORM UNTIL WS-ENTRADA < WS-VALOR
+               DISPLAY "VALOR DE ENTRADA INVALIDO. "
+                       "INFORME UM VALOR MENOR QUE O OBJETO: "
+               MOVE WS-ENTRADA         TO WS-EXC-VALOR-EDIT
+               MOVE "WS-ENTRADA"       TO EXC-CAMPO
+               MOVE "ENTRADA MAIOR OU IGUAL AO VALOR DO OBJETO"
+                                       TO EXC-MOTIVO
+               PERFORM P020-GRAVA-EXCECAO
+               ACCEPT WS-ENTRADA
+           END-PERFORM
+           DISPLAY "VALOR DIFERENCIADO DA 1a PARCELA (CARENCIA), "
+                   "0 = SEM CARENCIA: "
+           ACCEPT WS-VALOR-1A-PARCELA
+           DISPLAY "INFORME A MOEDA (BRL/USD/EUR): "
+           ACCEPT WS-MOEDA
+           PERFORM P013-VALIDA-MOEDA
+           PERFORM P100-INFORMA-NUM-PARCELAS
+           DISPLAY "INFORME A TAXA DE JUROS AO MES (EX: 0,0250): "
+           ACCEPT WS-TAXA-JUROS
+           ACCEPT WS-DATA-CONTRATO FROM DATE YYYYMMDD
 
-           COMPUTE WS-VR-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+      *>   AMORTIZACAO CONSTANTE (SAC): A ENTRADA REDUZ O VALOR A SER
+      *>   FINANCIADO ANTES DO CALCULO DAS PARCELAS. JUROS INCIDEM
+      *>   SOBRE O SALDO DEVEDOR, QUE DIMINUI A CADA PARCELA PAGA.
+           COMPUTE WS-AMORTIZACAO = (WS-VALOR - WS-ENTRADA)
+                                   / WS-NUM-PARCELAS
+           COMPUTE WS-SALDO = WS-VALOR - WS-ENTRADA
 
            PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
-           ADD 1               TO WS-IND
-           MOVE WS-VR-PARCELAS TO WS-PARCELAS(WS-IND)
+               ADD 1                        TO WS-IND
+               COMPUTE WS-JUROS-PARCELA = WS-SALDO * WS-TAXA-JUROS
+               COMPUTE WS-VR-PARCELAS = WS-AMORTIZACAO
+                                       + WS-JUROS-PARCELA
+               IF WS-IND = 1 AND WS-VALOR-1A-PARCELA > ZEROS
+                   MOVE WS-VALOR-1A-PARCELA  TO WS-PARCELAS(WS-IND)
+                   ADD WS-VALOR-1A-PARCELA   TO WS-TOT-PARCELAS
+               ELSE
+                   MOVE WS-VR-PARCELAS       TO WS-PARCELAS(WS-IND)
+                   ADD WS-VR-PARCELAS        TO WS-TOT-PARCELAS
+               END-IF
+               SUBTRACT WS-AMORTIZACAO FROM WS-SALDO
            END-PERFORM
 
+           COMPUTE WS-TOT-FINANCIADO = WS-VALOR - WS-ENTRADA
+           COMPUTE WS-TOT-JUROS = WS-TOT-PARCELAS - WS-TOT-FINANCIADO
+           MOVE WS-TOT-FINANCIADO TO WS-TOT-FINANCIADO-ED
+           MOVE WS-TOT-PARCELAS   TO WS-TOT-PARCELAS-ED
+           MOVE WS-TOT-JUROS      TO WS-TOT-JUROS-ED
+
            PERFORM VARYING WS-IND FROM 1 BY 1
                                   UNTIL WS-IND > WS-NUM-PARCELAS
                DISPLAY "PARCELAS " WS-IND ": " WS-PARCELAS(WS-IND)
             END-PERFORM
 
-            STOP RUN.
+           DISPLAY "=============================================="
+           DISPLAY "MOEDA  : " WS-MOEDA " (" WS-MOEDA-SIMBOLO-SEL ")"
+           DISPLAY "TOTAL FINANCIADO.....: " WS-TOT-FINANCIADO-ED
+           DISPLAY "TOTAL DAS PARCELAS...: " WS-TOT-PARCELAS-ED
+           DISPLAY "TOTAL DE JUROS.......: " WS-TOT-JUROS-ED
+           DISPLAY "=============================================="
+
+           PERFORM P800-GRAVA-FINANCIAMENTO
+
+           CLOSE EXCEP-FILE
+           CLOSE CRED-FILE
+           CLOSE CAD-FILE
+           GOBACK.
+
+       P012-VALIDA-CLIENTE.
+           MOVE WS-CODIGO TO CAD-CODIGO
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CODIGO DE CLIENTE INVALIDO. INFORME "
+                           "NOVAMENTE: "
+                   MOVE "ARRAYSDIN"       TO EXC-PROGRAMA
+                   MOVE "WS-CODIGO"       TO EXC-CAMPO
+                   MOVE WS-CODIGO         TO EXC-VALOR-INFORMADO
+                   MOVE "CLIENTE NAO CADASTRADO" TO EXC-MOTIVO
+                   ACCEPT EXC-DATA FROM DATE YYYYMMDD
+                   ACCEPT EXC-HORA FROM TIME
+                   WRITE EXC-REGISTRO
+                   ACCEPT WS-CODIGO
+                   PERFORM P012-VALIDA-CLIENTE
+           END-READ
+           .
+
+       P015-VERIFICA-CREDITO.
+           MOVE WS-CODIGO TO CRED-CODIGO
+           READ CRED-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "=========================================="
+                   DISPLAY "CLIENTE COM RESTRICAO DE CREDITO: "
+                           WS-CLIENTE
+                   DISPLAY "MOTIVO: " CRED-MOTIVO
+                   DISPLAY "FINANCIAMENTO NAO AUTORIZADO."
+                   DISPLAY "=========================================="
+                   MOVE "ARRAYSDIN"       TO EXC-PROGRAMA
+                   MOVE "WS-CODIGO"       TO EXC-CAMPO
+                   MOVE WS-CODIGO         TO EXC-VALOR-INFORMADO
+                   MOVE "CLIENTE COM RESTRICAO DE CREDITO" TO EXC-MOTIVO
+                   ACCEPT EXC-DATA FROM DATE YYYYMMDD
+                   ACCEPT EXC-HORA FROM TIME
+                   WRITE EXC-REGISTRO
+                   CLOSE EXCEP-FILE
+                   CLOSE CRED-FILE
+                   CLOSE CAD-FILE
+                   GOBACK
+           END-READ
+           .
+
+       P020-GRAVA-EXCECAO.
+           MOVE "ARRAYSDIN"         TO EXC-PROGRAMA
+           MOVE WS-EXC-VALOR-EDIT   TO EXC-VALOR-INFORMADO
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD
+           ACCEPT EXC-HORA FROM TIME
+           WRITE EXC-REGISTRO
+           .
+
+       P013-VALIDA-MOEDA.
+           SET WS-MOEDA-IDX TO 1
+           SEARCH WS-MOEDA-ITEM
+               AT END
+                   DISPLAY "MOEDA INVALIDA. INFORME BRL, USD OU EUR: "
+                   MOVE "WS-MOEDA"        TO EXC-CAMPO
+                   MOVE WS-MOEDA          TO EXC-VALOR-INFORMADO
+                   MOVE "CODIGO DE MOEDA NAO CADASTRADO" TO EXC-MOTIVO
+                   PERFORM P020-GRAVA-EXCECAO
+                   ACCEPT WS-MOEDA
+                   PERFORM P013-VALIDA-MOEDA
+               WHEN WS-MOEDA-COD(WS-MOEDA-IDX) = WS-MOEDA
+                   MOVE WS-MOEDA-SIMBOLO(WS-MOEDA-IDX)
+                       TO WS-MOEDA-SIMBOLO-SEL
+           END-SEARCH
+           .
+
+       P800-GRAVA-FINANCIAMENTO.
+           MOVE WS-NUM-PARCELAS TO FIN-NUM-PARCELAS
+           OPEN I-O FIN-FILE
+           IF WS-FIN-STATUS = "35"
+               OPEN OUTPUT FIN-FILE
+               CLOSE FIN-FILE
+               OPEN I-O FIN-FILE
+           END-IF
+
+           MOVE WS-CLIENTE      TO FIN-CLIENTE
+           MOVE WS-OBJETO       TO FIN-OBJETO
+           MOVE WS-VALOR        TO FIN-VALOR
+           MOVE WS-ENTRADA      TO FIN-ENTRADA
+           MOVE WS-TAXA-JUROS   TO FIN-TAXA-JUROS
+           MOVE WS-DATA-CONTRATO TO WS-DT-CONTRATO
+           MOVE WS-DT-CONTRATO   TO FIN-DT-CONTRATO
+           MOVE WS-VALOR-1A-PARCELA TO FIN-VALOR-1A-PARCELA
+           PERFORM P050-GERA-ID-TRANSACAO
+           MOVE WS-ID-TRANSACAO  TO FIN-ID-TRANSACAO
+           MOVE WS-MOEDA         TO FIN-MOEDA
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                                  UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARCELAS(WS-IND) TO FIN-PARCELAS(WS-IND)
+           END-PERFORM
+
+           WRITE FIN-REGISTRO
+               INVALID KEY
+                   REWRITE FIN-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR FINANCIAMENTO: "
+                                   WS-FIN-STATUS
+                   END-REWRITE
+           END-WRITE
+
+           CLOSE FIN-FILE
+           .
+
+       P050-GERA-ID-TRANSACAO.
+           ADD 1 TO WS-SEQ-TRANSACAO
+           ACCEPT WS-ID-HORA FROM TIME
+           MOVE WS-SEQ-TRANSACAO TO WS-ID-SEQ
+           MOVE WS-ID-MONTAGEM   TO WS-ID-TRANSACAO
+           .
+
+       P100-INFORMA-NUM-PARCELAS.
+           DISPLAY "INFORME O NUMERO DE PARCELAS (12 A 420): "
+           ACCEPT WS-NUM-PARCELAS
+           PERFORM UNTIL WS-NUM-PARCELAS >= 12 AND
+                         WS-NUM-PARCELAS <= 420
+               DISPLAY "NUMERO DE PARCELAS INVALIDO. "
+                       "INFORME UM VALOR DE 12 A 420: "
+               ACCEPT WS-NUM-PARCELAS
+           END-PERFORM
+           .
        END PROGRAM arraysDinamicos.
