@@ -9,16 +9,17 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+           COPY LOOPVARS.
        01  WS-VARIAVEIS.
            03  WS-COUNT    PIC 99.
            03  WS-TOT      PIC 99.
-           03  WS-IND      PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        P100-INICIO.
            INITIALIZE WS-VARIAVEIS
+           INITIALIZE WS-VARIAVEIS-COMUNS
            PERFORM P300-PROCESSA-1 THRU P300-FIM 3 TIMES
            PERFORM P500-PROCESSA-2 THRU P500-FIM WITH TEST
                                    BEFORE UNTIL WS-COUNT = 5
@@ -60,5 +61,5 @@
        P700-FIM.
 
        P900-FINALIZA.
-           STOP RUN.
+           GOBACK.
        END PROGRAM repeticao.
