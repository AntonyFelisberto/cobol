@@ -0,0 +1,292 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch customer update - reads a transaction file of
+      *          name/phone corrections from the branches, matches
+      *          each one to the customer master by TXN-CODIGO and
+      *          applies the correction, logging any code that isn't
+      *          on file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TXN-FILE ASSIGN TO "CADTXN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TXN-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+               SELECT AUD-FILE ASSIGN TO "CUSTAUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUD-STATUS.
+
+               SELECT BAT-FILE ASSIGN TO "BATCHSUM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BAT-STATUS.
+
+               SELECT CKPT-FILE ASSIGN TO "CADCKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+
+               SELECT SYSPARM-FILE ASSIGN TO "SYSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-FILE.
+           COPY CADTXN.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       FD  AUD-FILE.
+           COPY AUDFD.
+
+       FD  BAT-FILE.
+           COPY BATSUM.
+
+       FD  CKPT-FILE.
+           COPY CKPTREC.
+
+       FD  SYSPARM-FILE.
+           COPY SYSPARMF.
+
+       WORKING-STORAGE SECTION.
+           COPY CADREC.
+           COPY DIASEM.
+           COPY SYSPARM.
+       01  WS-SYSPARM-STATUS   PIC XX VALUE SPACES.
+
+       01  WS-CONTROLE.
+           03  WS-TXN-STATUS       PIC XX.
+           03  WS-CAD-STATUS       PIC XX.
+           03  WS-AUD-STATUS       PIC XX.
+           03  WS-BAT-STATUS       PIC XX.
+           03  WS-CKPT-STATUS      PIC XX.
+           03  WS-EOF              PIC X VALUE "N".
+               88  FIM-DO-ARQUIVO      VALUE "S".
+           03  WS-CKPT-BASE        PIC 9(06) VALUE ZEROS.
+           03  WS-CKPT-ABSOLUTO    PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-LIDOS      PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-ATUALIZADOS PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-NAO-ENCONTRADOS PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-CADASTRO   PIC 9(06) VALUE ZEROS.
+           03  WS-NOME-ANTIGO      PIC X(15).
+           03  WS-TEL-ANTIGO       PIC X(09).
+           03  WS-AUD-OPERACAO     PIC X(08).
+           03  WS-AUD-CAMPO        PIC X(10).
+           03  WS-AUD-ANTES        PIC X(15).
+           03  WS-AUD-DEPOIS       PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P100-ABRE-ARQUIVOS
+           PERFORM P050-VERIFICA-DIA-SEMANA
+
+           IF DIA-SEMANA-UTIL
+               PERFORM P110-LE-CHECKPOINT
+               PERFORM P120-PULA-PROCESSADOS
+               PERFORM P210-LE-TRANSACAO
+               PERFORM P200-PROCESSA-TRANSACOES
+                       UNTIL FIM-DO-ARQUIVO
+           ELSE
+               DISPLAY "FIM DE SEMANA - TRANSACOES DE CORRECAO NAO "
+                       "SAO PROCESSADAS"
+               PERFORM P920-ROLLUP-FIM-DE-SEMANA
+           END-IF
+
+           PERFORM P900-ENCERRA
+           .
+
+       P050-VERIFICA-DIA-SEMANA.
+           ACCEPT WS-DIA-SEMANA FROM DAY-OF-WEEK
+           .
+
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT TXN-FILE
+           OPEN I-O CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN I-O CAD-FILE
+           END-IF
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUD-FILE
+               CLOSE AUD-FILE
+               OPEN EXTEND AUD-FILE
+           END-IF
+           PERFORM P105-LE-PARAMETROS-SISTEMA
+           .
+
+       P105-LE-PARAMETROS-SISTEMA.
+           OPEN INPUT SYSPARM-FILE
+           IF WS-SYSPARM-STATUS = "00"
+               READ SYSPARM-FILE
+                   NOT AT END
+                       MOVE SYS-PARM-CKPT-INTERVALO
+                           TO WS-SYS-CKPT-INTERVALO
+               END-READ
+               CLOSE SYSPARM-FILE
+           END-IF
+           .
+
+       P110-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-CKPT-BASE
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO WS-CKPT-BASE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF
+           .
+
+       P120-PULA-PROCESSADOS.
+           IF WS-CKPT-BASE > 0
+               DISPLAY "RETOMANDO APOS " WS-CKPT-BASE
+                       " REGISTROS JA PROCESSADOS"
+               PERFORM WS-CKPT-BASE TIMES
+                   READ TXN-FILE
+                       AT END SET FIM-DO-ARQUIVO TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+       P140-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE "CUSTBAT" TO CKPT-PROGRAMA
+           MOVE WS-CKPT-ABSOLUTO TO CKPT-CONTADOR
+           WRITE CKPT-REGISTRO
+           CLOSE CKPT-FILE
+           .
+
+       P930-GRAVA-RESUMO.
+           OPEN EXTEND BAT-FILE
+           IF WS-BAT-STATUS = "35"
+               OPEN OUTPUT BAT-FILE
+               CLOSE BAT-FILE
+               OPEN EXTEND BAT-FILE
+           END-IF
+
+           MOVE "CUSTBAT"         TO BAT-PROGRAMA
+           ACCEPT BAT-DATA FROM DATE YYYYMMDD
+           ACCEPT BAT-HORA FROM TIME
+           MOVE WS-TOTAL-LIDOS    TO BAT-LIDOS
+           MOVE WS-TOTAL-ATUALIZADOS TO BAT-PROCESSADOS
+           MOVE WS-TOTAL-NAO-ENCONTRADOS TO BAT-REJEITADOS
+           WRITE BAT-REGISTRO
+
+           CLOSE BAT-FILE
+           .
+
+       P200-PROCESSA-TRANSACOES.
+           ADD 1 TO WS-TOTAL-LIDOS
+
+           MOVE TXN-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CODIGO NAO ENCONTRADO: " TXN-CODIGO
+                   ADD 1 TO WS-TOTAL-NAO-ENCONTRADOS
+               NOT INVALID KEY
+                   MOVE CAD-NOME TO WS-NOME-ANTIGO
+                   MOVE CAD-TEL  TO WS-TEL-ANTIGO
+                   MOVE TXN-NOME TO CAD-NOME
+                   MOVE TXN-TEL  TO CAD-TEL
+                   REWRITE CAD-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO ATUALIZAR: " TXN-CODIGO
+                                   " STATUS " WS-CAD-STATUS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-ATUALIZADOS
+                           IF WS-NOME-ANTIGO NOT = TXN-NOME
+                               MOVE "ALTERA"      TO WS-AUD-OPERACAO
+                               MOVE "NOME"        TO WS-AUD-CAMPO
+                               MOVE WS-NOME-ANTIGO TO WS-AUD-ANTES
+                               MOVE TXN-NOME       TO WS-AUD-DEPOIS
+                               PERFORM P910-GRAVA-AUDITORIA
+                           END-IF
+                           IF WS-TEL-ANTIGO NOT = TXN-TEL
+                               MOVE "ALTERA"     TO WS-AUD-OPERACAO
+                               MOVE "TELEFONE"   TO WS-AUD-CAMPO
+                               MOVE WS-TEL-ANTIGO TO WS-AUD-ANTES
+                               MOVE TXN-TEL        TO WS-AUD-DEPOIS
+                               PERFORM P910-GRAVA-AUDITORIA
+                           END-IF
+                   END-REWRITE
+           END-READ
+
+           COMPUTE WS-CKPT-ABSOLUTO = WS-CKPT-BASE + WS-TOTAL-LIDOS
+           IF FUNCTION MOD(WS-CKPT-ABSOLUTO, WS-SYS-CKPT-INTERVALO) = 0
+               PERFORM P140-GRAVA-CHECKPOINT
+           END-IF
+
+           PERFORM P210-LE-TRANSACAO
+           .
+
+       P210-LE-TRANSACAO.
+           READ TXN-FILE
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ
+           .
+
+       P900-ENCERRA.
+           CLOSE TXN-FILE
+           CLOSE CAD-FILE
+           CLOSE AUD-FILE
+           IF DIA-SEMANA-UTIL
+               MOVE ZEROS TO WS-CKPT-ABSOLUTO
+               PERFORM P140-GRAVA-CHECKPOINT
+           END-IF
+           PERFORM P930-GRAVA-RESUMO
+           DISPLAY "TRANSACOES LIDAS       : " WS-TOTAL-LIDOS
+           DISPLAY "CLIENTES ATUALIZADOS   : " WS-TOTAL-ATUALIZADOS
+           DISPLAY "CODIGOS NAO ENCONTRADOS: "
+                   WS-TOTAL-NAO-ENCONTRADOS
+           GOBACK.
+
+       P920-ROLLUP-FIM-DE-SEMANA.
+           MOVE ZEROS TO WS-TOTAL-CADASTRO
+           MOVE LOW-VALUES TO CAD-CODIGO
+           START CAD-FILE KEY IS NOT LESS THAN CAD-CODIGO
+               INVALID KEY
+                   DISPLAY "NENHUM CLIENTE CADASTRADO"
+               NOT INVALID KEY
+                   MOVE "00" TO WS-CAD-STATUS
+                   PERFORM UNTIL WS-CAD-STATUS NOT = "00"
+                       READ CAD-FILE NEXT RECORD
+                           AT END
+                               MOVE "10" TO WS-CAD-STATUS
+                           NOT AT END
+                               ADD 1 TO WS-TOTAL-CADASTRO
+                       END-READ
+                   END-PERFORM
+           END-START
+           DISPLAY "ROLLUP FIM DE SEMANA - TOTAL DE CLIENTES "
+                   "CADASTRADOS: " WS-TOTAL-CADASTRO
+           .
+
+       P910-GRAVA-AUDITORIA.
+           MOVE CAD-CODIGO      TO AUD-CODIGO
+           MOVE WS-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE WS-AUD-CAMPO    TO AUD-CAMPO
+           MOVE WS-AUD-ANTES    TO AUD-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS   TO AUD-VALOR-DEPOIS
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           WRITE AUD-REGISTRO
+           .
+
+       END PROGRAM custBatch.
