@@ -6,18 +6,62 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ifs.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ERR-FILE ASSIGN TO "IFSERRO.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ERR-STATUS.
+
+               SELECT PARM-FILE ASSIGN TO "IFSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ERR-FILE.
+       01  ERR-REGISTRO.
+           03  ERR-DATA        PIC 9(8).
+           03  ERR-HORA        PIC 9(8).
+           03  ERR-COD         PIC 9(02).
+           03  ERR-DESCRICAO   PIC X(30).
+           03  ERR-CAMPO       PIC X(20).
+
+       FD  PARM-FILE.
+       01  PARM-REGISTRO.
+           03  PARM-STATUS-HOMEM  PIC 9.
+           03  PARM-STATUS-MULHER PIC 9.
+           03  PARM-STATUS-OUTRO  PIC 9.
+           03  PARM-LINHA-MIN     PIC 99.
+           03  PARM-COD-VALIDO    PIC 9.
+
        WORKING-STORAGE SECTION.
+           COPY STATTAB.
+           COPY LOOPVARS.
        01  WS-VARIAVEIS.
            03  WS-NUM-1    PIC S9(08)V99.  *>S9 numerico com casas decimais
            03  WS-NUM-2    PIC S9(08)V99.
            03  WS-TEXTO    PIC X(20).
-           03  WS-STATUS   PIC 9.
            03  WS-LINHA    PIC 99.
            03  WS-COD      PIC 9.
            03  WS-CAMPO    PIC 99.
            03  WS-DADO     PIC 99.
+
+       01  WS-PARAMETROS.
+           03  WS-STATUS-HOMEM     PIC 9  VALUE 1.
+           03  WS-STATUS-MULHER    PIC 9  VALUE 2.
+           03  WS-STATUS-OUTRO     PIC 9  VALUE 3.
+           03  WS-LINHA-MIN        PIC 99 VALUE 30.
+           03  WS-COD-VALIDO       PIC 9  VALUE 2.
+
+       01  WS-CONTROLE.
+           03  WS-ERR-STATUS   PIC XX.
+           03  WS-PARM-STATUS  PIC XX.
+           03  WS-ERRO-COD     PIC 9(02).
+               88  ERRO-SIZE-COMPUTE          VALUE 10.
+               88  ERRO-CAMPO-NAO-NUMERICO    VALUE 20.
+           03  WS-ERRO-CAMPO   PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -27,20 +71,66 @@
            .
 
        P000-ERRO.
-           DISPLAY "ERRO DE PROCESSAMENTO".
+           EVALUATE TRUE
+               WHEN ERRO-SIZE-COMPUTE
+                   MOVE "SIZE ERROR NO COMPUTE" TO ERR-DESCRICAO
+               WHEN ERRO-CAMPO-NAO-NUMERICO
+                   MOVE "CAMPO NAO NUMERICO" TO ERR-DESCRICAO
+               WHEN OTHER
+                   MOVE "ERRO DE PROCESSAMENTO" TO ERR-DESCRICAO
+           END-EVALUATE
+
+           DISPLAY "ERRO " WS-ERRO-COD ": " ERR-DESCRICAO
+                   " (" WS-ERRO-CAMPO ")"
+
+           MOVE WS-ERRO-COD  TO ERR-COD
+           MOVE WS-ERRO-CAMPO TO ERR-CAMPO
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT ERR-HORA FROM TIME
+           WRITE ERR-REGISTRO
+
+           MOVE WS-ERRO-COD TO RETURN-CODE
            PERFORM P900-FIM.
 
        P100-INICIALIZA.
-           INITIALISE WS-VARIAVEIS.
+           INITIALIZE WS-VARIAVEIS
+           INITIALIZE WS-VARIAVEIS-COMUNS
+           OPEN EXTEND ERR-FILE
+           IF WS-ERR-STATUS = "35"
+               OPEN OUTPUT ERR-FILE
+               CLOSE ERR-FILE
+               OPEN EXTEND ERR-FILE
+           END-IF
+           PERFORM P050-LE-PARAMETROS
+           .
+
+       P050-LE-PARAMETROS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-STATUS-HOMEM  TO WS-STATUS-HOMEM
+                       MOVE PARM-STATUS-MULHER TO WS-STATUS-MULHER
+                       MOVE PARM-STATUS-OUTRO  TO WS-STATUS-OUTRO
+                       MOVE PARM-LINHA-MIN     TO WS-LINHA-MIN
+                       MOVE PARM-COD-VALIDO    TO WS-COD-VALIDO
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           .
 
        P500-CALC.
            SET WS-NUM-2    TO 5
 
            COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                   ON SIZE ERROR PERFORM P000-ERRO
+                   ON SIZE ERROR
+                       MOVE "WS-NUM-1" TO WS-ERRO-CAMPO
+                       SET ERRO-SIZE-COMPUTE TO TRUE
+                       PERFORM P000-ERRO
            END-COMPUTE
 
-           MOVE "TEXTO"    TO WS-TEXTO
+           DISPLAY "INFORME UM VALOR PARA TESTE DE CAMPO NUMERICO: "
+           ACCEPT WS-TEXTO
 
 
 
@@ -48,30 +138,44 @@
                DISPLAY "CAMPO NUMERICO"
            ELSE
                DISPLAY "CAMPO NAO NUMERICO"
+               MOVE "WS-NUM-2" TO WS-ERRO-CAMPO
+               SET ERRO-CAMPO-NAO-NUMERICO TO TRUE
                PERFORM P000-ERRO
            END-IF
            .
 
            DISPLAY "INFORME UM VALOR PARA O STATUS"
            ACCEPT  WS-STATUS
-
-           IF WS-STATUS = 11 THEN
-               DISPLAY "ERROS"
-
-           IF WS-STATUS = 1
-               DISPLAY "HOMEM"
-           IF WS-STATUS = 2
-               DISPLAY "MULHER"
-           IF WS-STATUS = 3
-               DISPLAY "OUTRO"
-           IF WS-STATUS GREATER 3
-               PERFORM P000-ERRO.
+           PERFORM UNTIL WS-STATUS NOT GREATER WS-STATUS-OUTRO
+               DISPLAY "STATUS INVALIDO. INFORME NOVAMENTE (1 A 3): "
+               ACCEPT WS-STATUS
+           END-PERFORM
+
+           SET WS-STATUS-IDX TO 1
+           SEARCH WS-STATUS-ITEM
+               AT END
+                   DISPLAY "STATUS INVALIDO"
+               WHEN WS-STATUS-COD(WS-STATUS-IDX) = WS-STATUS
+                   DISPLAY WS-STATUS-DESC(WS-STATUS-IDX)
+           END-SEARCH
+           .
 
            DISPLAY "INFORME O NUMERO DA LINHA"
            ACCEPT WS-LINHA
+           PERFORM UNTIL WS-LINHA GREATER WS-LINHA-MIN
+               DISPLAY "LINHA INVALIDA. DEVE SER MAIOR QUE "
+                       WS-LINHA-MIN ". INFORME NOVAMENTE: "
+               ACCEPT WS-LINHA
+           END-PERFORM
+           DISPLAY "OK, LINHA MAIOR QUE 30."
 
            DISPLAY "INFORME O NUMERO DO CODIGO"
            ACCEPT WS-COD
+           PERFORM UNTIL WS-COD = WS-COD-VALIDO
+               DISPLAY "CODIGO INVALIDO. INFORME NOVAMENTE: "
+               ACCEPT WS-COD
+           END-PERFORM
+           DISPLAY "OK, CODIGO CORRETO"
 
            DISPLAY "INFORME O NUMERO DO CAMPO"
            ACCEPT WS-CAMPO
@@ -79,29 +183,20 @@
            DISPLAY "INFORME O NUMERO DO DADO"
            ACCEPT WS-DADO
 
-           IF WS-LINHA = 30
-               DISPLAY "OK, LINHA MAIOR QUE 30.".
-
-           IF WS-LINHA GREATER 30
-               DISPLAY "OK, LINHA MAIOR QUE 30."
-           ELSE
-               PERFORM P000-ERRO.
-
-           IF WS-COD = 2
-               DISPLAY "OK, CODIGO CORRETO"
-           ELSE
-               PERFORM P000-ERRO.
-
-           IF WS-CAMPO NOT LESS WS-DADO
-               DISPLAY "OK"
-           ELSE
-               PERFORM P000-ERRO.
+           PERFORM UNTIL WS-CAMPO NOT LESS WS-DADO
+               DISPLAY "CAMPO INVALIDO. DEVE SER MAIOR OU IGUAL AO "
+                       "DADO. INFORME O CAMPO NOVAMENTE: "
+               ACCEPT WS-CAMPO
+           END-PERFORM
+           DISPLAY "OK"
 
 
            IF WS-TEXTO IS NUMERIC THEN
                DISPLAY "CAMPO NUMERICO"
            ELSE
                DISPLAY "CAMPO NAO NUMERICO"
+               MOVE "WS-TEXTO" TO WS-ERRO-CAMPO
+               SET ERRO-CAMPO-NAO-NUMERICO TO TRUE
                PERFORM P000-ERRO
            END-IF
            .
@@ -137,6 +232,7 @@
            .
 
        P900-FIM.
-           STOP RUN.
+           CLOSE ERR-FILE
+           GOBACK.
 
        END PROGRAM ifs.
