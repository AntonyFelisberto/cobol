@@ -0,0 +1,364 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Customer maintenance menu - lets an operator add,
+      *          change, delete or look up a customer on the indexed
+      *          customer master (CUSTMAST.DAT) built in addCorr.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custMenu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+               SELECT AUD-FILE ASSIGN TO "CUSTAUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUD-STATUS.
+
+               SELECT SYSPARM-FILE ASSIGN TO "SYSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSPARM-STATUS.
+
+               SELECT EXCEP-FILE ASSIGN TO "EXCECOES.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       FD  AUD-FILE.
+           COPY AUDFD.
+
+       FD  SYSPARM-FILE.
+           COPY SYSPARMF.
+
+       FD  EXCEP-FILE.
+           COPY EXCFD.
+
+       WORKING-STORAGE SECTION.
+           COPY CADREC.
+           COPY SYSPARM.
+       01  WS-SYSPARM-STATUS   PIC XX VALUE SPACES.
+
+       01  WS-VARIAVEIS.
+           03  WS-CAD-STATUS   PIC XX.
+           03  WS-AUD-STATUS   PIC XX.
+           03  WS-OPCAO        PIC 9.
+           03  WS-SAIR         PIC X VALUE "N".
+               88  FIM-MENU        VALUE "S".
+           03  WS-NOME-ANTIGO  PIC X(15).
+           03  WS-TEL-ANTIGO   PIC X(09).
+           03  WS-AUD-OPERACAO PIC X(08).
+           03  WS-AUD-CAMPO    PIC X(10).
+           03  WS-AUD-ANTES    PIC X(15).
+           03  WS-AUD-DEPOIS   PIC X(15).
+           03  WS-IDADE        PIC 999 VALUE ZEROS.
+           03  WS-EXC-STATUS   PIC XX.
+           03  WS-EXC-IDADE-EDIT PIC ZZ9.
+
+       01  WS-DATA-HOJE        PIC 9(8).
+       01  WS-DATA-HOJE-QUEBRA REDEFINES WS-DATA-HOJE.
+           03  WS-DH-AAAA      PIC 9(4).
+           03  WS-DH-MM        PIC 9(2).
+           03  WS-DH-DD        PIC 9(2).
+
+       01  WS-NASC-COPIA.
+           03  WS-NASC-AAAA    PIC 9(4).
+           03  WS-NASC-MM      PIC 9(2).
+           03  WS-NASC-DD      PIC 9(2).
+
+       SCREEN SECTION.
+       01  SCR-CLIENTE.
+           03  BLANK SCREEN.
+           03  LINE 1  COL 1  VALUE "==============================".
+           03  LINE 2  COL 1  VALUE "  CADASTRO DE CLIENTE".
+           03  LINE 3  COL 1  VALUE "==============================".
+           03  LINE 5  COL 1  VALUE "CODIGO........: ".
+           03  LINE 5  COL 17 PIC 9(02)  USING WS-CODIGO.
+           03  LINE 6  COL 1  VALUE "NOME..........: ".
+           03  LINE 6  COL 17 PIC X(15)  USING WS-NOME.
+           03  LINE 7  COL 1  VALUE "TELEFONE......: ".
+           03  LINE 7  COL 17 PIC X(09)  USING WS-TEL.
+           03  LINE 8  COL 1  VALUE "NASCIMENTO....: ".
+           03  LINE 8  COL 17 PIC 9(08)  USING WS-DT-NASCIMENTO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN I-O CAD-FILE
+           END-IF
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUD-FILE
+               CLOSE AUD-FILE
+               OPEN EXTEND AUD-FILE
+           END-IF
+           OPEN EXTEND EXCEP-FILE
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEP-FILE
+               CLOSE EXCEP-FILE
+               OPEN EXTEND EXCEP-FILE
+           END-IF
+           PERFORM P050-LE-PARAMETROS-SISTEMA
+
+           PERFORM UNTIL FIM-MENU
+               DISPLAY "=============================================="
+               DISPLAY "  MANUTENCAO DE CLIENTES"
+               DISPLAY "  1 - INCLUIR"
+               DISPLAY "  2 - ALTERAR"
+               DISPLAY "  3 - EXCLUIR"
+               DISPLAY "  4 - CONSULTAR"
+               DISPLAY "  5 - SAIR"
+               DISPLAY "=============================================="
+               DISPLAY "ESCOLHA UMA OPCAO: "
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       PERFORM P100-INCLUIR
+                   WHEN 2
+                       PERFORM P200-ALTERAR
+                   WHEN 3
+                       PERFORM P300-EXCLUIR
+                   WHEN 4
+                       PERFORM P400-CONSULTAR
+                   WHEN 5
+                       SET FIM-MENU TO TRUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CAD-FILE
+           CLOSE AUD-FILE
+           CLOSE EXCEP-FILE
+           GOBACK.
+
+       P050-LE-PARAMETROS-SISTEMA.
+           OPEN INPUT SYSPARM-FILE
+           IF WS-SYSPARM-STATUS = "00"
+               READ SYSPARM-FILE
+                   NOT AT END
+                       MOVE SYS-PARM-IDADE-MINIMA
+                           TO WS-SYS-IDADE-MINIMA
+               END-READ
+               CLOSE SYSPARM-FILE
+           END-IF
+           .
+
+       P015-TELA-CLIENTE.
+           DISPLAY SCR-CLIENTE
+           ACCEPT SCR-CLIENTE
+           .
+
+       P905-VALIDA-TEL.
+           PERFORM UNTIL WS-TEL(1:3) IS NUMERIC
+                     AND WS-TEL(4:1) = "-"
+                     AND WS-TEL(5:4) IS NUMERIC
+               DISPLAY "TELEFONE INVALIDO. INFORME NO FORMATO "
+                       "NNN-NNNN: "
+               MOVE "WS-TEL" TO EXC-CAMPO
+               MOVE WS-TEL   TO EXC-VALOR-INFORMADO
+               MOVE "TELEFONE FORA DO FORMATO NNN-NNNN" TO EXC-MOTIVO
+               PERFORM P925-GRAVA-EXCECAO
+               ACCEPT WS-TEL
+           END-PERFORM
+           .
+
+       P915-VALIDA-NASCIMENTO.
+           PERFORM P920-CALCULA-IDADE
+           PERFORM UNTIL WS-IDADE >= WS-SYS-IDADE-MINIMA
+               DISPLAY "CLIENTE MENOR DE " WS-SYS-IDADE-MINIMA " ANOS. "
+                       "INFORME OUTRA DATA DE NASCIMENTO (AAAAMMDD): "
+               MOVE "WS-DT-NASCIMENTO" TO EXC-CAMPO
+               MOVE WS-IDADE TO WS-EXC-IDADE-EDIT
+               MOVE WS-EXC-IDADE-EDIT TO EXC-VALOR-INFORMADO
+               MOVE "CLIENTE ABAIXO DA IDADE MINIMA" TO EXC-MOTIVO
+               PERFORM P925-GRAVA-EXCECAO
+               ACCEPT WS-DT-NASCIMENTO
+               PERFORM P920-CALCULA-IDADE
+           END-PERFORM
+           .
+
+       P925-GRAVA-EXCECAO.
+           MOVE "CUSTMENU"    TO EXC-PROGRAMA
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD
+           ACCEPT EXC-HORA FROM TIME
+           WRITE EXC-REGISTRO
+           .
+
+       P100-INCLUIR.
+           PERFORM P015-TELA-CLIENTE
+           MOVE WS-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   PERFORM P905-VALIDA-TEL
+                   PERFORM P915-VALIDA-NASCIMENTO
+
+                   MOVE WS-NOME          TO CAD-NOME
+                   MOVE WS-TEL           TO CAD-TEL
+                   MOVE WS-DT-NASCIMENTO TO CAD-DT-NASCIMENTO
+
+                   WRITE CAD-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO INCLUIR: " WS-CAD-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE INCLUIDO COM SUCESSO"
+                           MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+                           MOVE "CADASTRO" TO WS-AUD-CAMPO
+                           MOVE SPACES     TO WS-AUD-ANTES
+                           MOVE WS-NOME    TO WS-AUD-DEPOIS
+                           PERFORM P900-GRAVA-AUDITORIA
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE JA CADASTRADO COM O CODIGO: "
+                           WS-CODIGO
+           END-READ
+           .
+
+       P200-ALTERAR.
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO: " WS-CODIGO
+               NOT INVALID KEY
+                   MOVE CAD-NOME TO WS-NOME-ANTIGO
+                   MOVE CAD-TEL  TO WS-TEL-ANTIGO
+                   DISPLAY "NOME ATUAL: " CAD-NOME
+                   DISPLAY "INFORME O NOVO NOME: "
+                   ACCEPT WS-NOME
+                   DISPLAY "TELEFONE ATUAL: " CAD-TEL
+                   PERFORM P900-INFORMA-TEL
+
+                   MOVE WS-NOME TO CAD-NOME
+                   MOVE WS-TEL  TO CAD-TEL
+
+                   REWRITE CAD-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR: " WS-CAD-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE ALTERADO COM SUCESSO"
+                           IF WS-NOME-ANTIGO NOT = WS-NOME
+                               MOVE "ALTERA"      TO WS-AUD-OPERACAO
+                               MOVE "NOME"        TO WS-AUD-CAMPO
+                               MOVE WS-NOME-ANTIGO TO WS-AUD-ANTES
+                               MOVE WS-NOME        TO WS-AUD-DEPOIS
+                               PERFORM P900-GRAVA-AUDITORIA
+                           END-IF
+                           IF WS-TEL-ANTIGO NOT = WS-TEL
+                               MOVE "ALTERA"     TO WS-AUD-OPERACAO
+                               MOVE "TELEFONE"   TO WS-AUD-CAMPO
+                               MOVE WS-TEL-ANTIGO TO WS-AUD-ANTES
+                               MOVE WS-TEL        TO WS-AUD-DEPOIS
+                               PERFORM P900-GRAVA-AUDITORIA
+                           END-IF
+                   END-REWRITE
+           END-READ
+           .
+
+       P300-EXCLUIR.
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO: " WS-CODIGO
+               NOT INVALID KEY
+                   MOVE CAD-NOME TO WS-NOME-ANTIGO
+                   DELETE CAD-FILE
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR: " WS-CAD-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE EXCLUIDO COM SUCESSO"
+                           MOVE "EXCLUSAO"     TO WS-AUD-OPERACAO
+                           MOVE "CADASTRO"     TO WS-AUD-CAMPO
+                           MOVE WS-NOME-ANTIGO TO WS-AUD-ANTES
+                           MOVE SPACES         TO WS-AUD-DEPOIS
+                           PERFORM P900-GRAVA-AUDITORIA
+                   END-DELETE
+           END-READ
+           .
+
+       P400-CONSULTAR.
+           DISPLAY "INFORME O CODIGO DO CLIENTE: "
+           ACCEPT WS-CODIGO
+           MOVE WS-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO: " WS-CODIGO
+               NOT INVALID KEY
+                   DISPLAY "CODIGO     : " CAD-CODIGO
+                   DISPLAY "NOME       : " CAD-NOME
+                   DISPLAY "TELEFONE   : " CAD-TEL
+                   MOVE CAD-DT-NASCIMENTO TO WS-DT-NASCIMENTO
+                   PERFORM P920-CALCULA-IDADE
+                   DISPLAY "NASCIMENTO : " CAD-DT-NASCIMENTO
+                   DISPLAY "IDADE      : " WS-IDADE
+           END-READ
+           .
+
+       P900-INFORMA-TEL.
+           DISPLAY "INFORME O TELEFONE DO CLIENTE (FORMATO NNN-NNNN): "
+           ACCEPT WS-TEL
+           PERFORM UNTIL WS-TEL(1:3) IS NUMERIC
+                     AND WS-TEL(4:1) = "-"
+                     AND WS-TEL(5:4) IS NUMERIC
+               DISPLAY "TELEFONE INVALIDO. INFORME NO FORMATO "
+                       "NNN-NNNN: "
+               ACCEPT WS-TEL
+           END-PERFORM
+           .
+
+       P910-INFORMA-NASCIMENTO.
+           DISPLAY "INFORME A DATA DE NASCIMENTO (AAAAMMDD): "
+           ACCEPT WS-DT-NASCIMENTO
+           PERFORM P920-CALCULA-IDADE
+           PERFORM UNTIL WS-IDADE >= WS-SYS-IDADE-MINIMA
+               DISPLAY "CLIENTE MENOR DE " WS-SYS-IDADE-MINIMA " ANOS. "
+                       "INFORME OUTRA DATA DE NASCIMENTO (AAAAMMDD): "
+               ACCEPT WS-DT-NASCIMENTO
+               PERFORM P920-CALCULA-IDADE
+           END-PERFORM
+           .
+
+       P920-CALCULA-IDADE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DT-NASCIMENTO TO WS-NASC-COPIA
+
+           COMPUTE WS-IDADE = WS-DH-AAAA - WS-NASC-AAAA
+           IF WS-DH-MM < WS-NASC-MM
+              OR (WS-DH-MM = WS-NASC-MM AND WS-DH-DD < WS-NASC-DD)
+               SUBTRACT 1 FROM WS-IDADE
+           END-IF
+           .
+
+       P900-GRAVA-AUDITORIA.
+           MOVE CAD-CODIGO      TO AUD-CODIGO
+           MOVE WS-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE WS-AUD-CAMPO    TO AUD-CAMPO
+           MOVE WS-AUD-ANTES    TO AUD-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS   TO AUD-VALOR-DEPOIS
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           WRITE AUD-REGISTRO
+           .
+
+       END PROGRAM custMenu.
