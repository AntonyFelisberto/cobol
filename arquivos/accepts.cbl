@@ -35,5 +35,5 @@
            ACCEPT WS-MOSTRA
            DISPLAY "WS-MOSTRA " WS-MOSTRA " " 45 " "
 
-           STOP RUN.
+           GOBACK.
        END PROGRAM accepts.
