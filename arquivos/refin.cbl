@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Refinancing / renegotiation - settles the remaining
+      *          principal of an existing contract (same saldo-devedor
+      *          rule as payoff.cbl) and books it again as a brand new
+      *          SAC schedule under a new interest rate and number of
+      *          parcelas, for clients renegotiating instead of paying
+      *          off. The old terms are logged to RENEGOC.LOG and the
+      *          parcela-payment status is reset for the new schedule.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refin.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT PAG-FILE ASSIGN TO "PAGMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PAG-CLIENTE
+                   FILE STATUS IS WS-PAG-STATUS.
+
+               SELECT REN-FILE ASSIGN TO "RENEGOC.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  PAG-FILE.
+           COPY PAGTOFD.
+
+       FD  REN-FILE.
+           COPY RENFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY PAGTOREC.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-PAG-STATUS       PIC XX.
+           03  WS-REN-STATUS       PIC XX.
+           03  WS-AMORTIZACAO      PIC 9(06)V99.
+           03  WS-SALDO-DEVEDOR    PIC 9(06)V99.
+           03  WS-VALOR-ANTES      PIC 9(06)V99.
+           03  WS-TAXA-ANTES       PIC 9V9999.
+           03  WS-PARCELAS-ANTES   PIC 999.
+           03  WS-NOVA-TAXA-JUROS  PIC 9V9999.
+           03  WS-NOVO-NUM-PARCELAS PIC 999.
+           03  WS-JUROS-PARCELA    PIC 9(06)V99.
+           03  WS-VR-PARCELAS      PIC 9(05)V99.
+           03  WS-SALDO            PIC 9(06)V99.
+           03  WS-IND              PIC 999.
+
+       01  WS-SEQ-TRANSACAO     PIC 9(04) VALUE ZEROS.
+       01  WS-ID-MONTAGEM.
+           03  WS-ID-HORA       PIC 9(8).
+           03  WS-ID-SEQ        PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O FIN-FILE
+           OPEN I-O PAG-FILE
+           IF WS-PAG-STATUS = "35"
+               OPEN OUTPUT PAG-FILE
+               CLOSE PAG-FILE
+               OPEN I-O PAG-FILE
+           END-IF
+           OPEN EXTEND REN-FILE
+           IF WS-REN-STATUS = "35"
+               OPEN OUTPUT REN-FILE
+               CLOSE REN-FILE
+               OPEN EXTEND REN-FILE
+           END-IF
+
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO FIN-CLIENTE
+
+           READ FIN-FILE
+               INVALID KEY
+                   DISPLAY "CONTRATO NAO ENCONTRADO PARA: " WS-CLIENTE
+                   PERFORM P900-FIM
+           END-READ
+
+           MOVE WS-CLIENTE TO PAG-CLIENTE
+           READ PAG-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-PAG-ULT-PARCELA-PAGA
+               NOT INVALID KEY
+                   MOVE PAG-ULT-PARCELA-PAGA TO WS-PAG-ULT-PARCELA-PAGA
+           END-READ
+
+           COMPUTE WS-AMORTIZACAO = (FIN-VALOR - FIN-ENTRADA)
+                                   / FIN-NUM-PARCELAS.
+           COMPUTE WS-SALDO-DEVEDOR =
+                   (FIN-VALOR - FIN-ENTRADA)
+                   - (WS-PAG-ULT-PARCELA-PAGA * WS-AMORTIZACAO).
+
+           IF WS-SALDO-DEVEDOR <= ZEROS
+               DISPLAY "CONTRATO QUITADO. NADA A RENEGOCIAR."
+               PERFORM P900-FIM
+           END-IF
+
+           MOVE FIN-VALOR        TO WS-VALOR-ANTES
+           MOVE FIN-TAXA-JUROS   TO WS-TAXA-ANTES
+           MOVE FIN-NUM-PARCELAS TO WS-PARCELAS-ANTES
+
+           DISPLAY "=============================================="
+           DISPLAY "CLIENTE...............: " WS-CLIENTE
+           DISPLAY "SALDO DEVEDOR ATUAL...: " WS-SALDO-DEVEDOR
+           DISPLAY "=============================================="
+
+           DISPLAY "INFORME A NOVA TAXA DE JUROS AO MES "
+                   "(EX: 0,0250): "
+           ACCEPT WS-NOVA-TAXA-JUROS
+
+           DISPLAY "INFORME O NOVO NUMERO DE PARCELAS (12 A 420): "
+           ACCEPT WS-NOVO-NUM-PARCELAS
+           PERFORM UNTIL WS-NOVO-NUM-PARCELAS >= 12 AND
+                         WS-NOVO-NUM-PARCELAS <= 420
+               DISPLAY "NUMERO DE PARCELAS INVALIDO. "
+                       "INFORME UM VALOR DE 12 A 420: "
+               ACCEPT WS-NOVO-NUM-PARCELAS
+           END-PERFORM
+
+           PERFORM P910-GRAVA-RENEGOCIACAO
+
+           MOVE WS-SALDO-DEVEDOR    TO WS-VALOR
+           MOVE ZEROS               TO WS-ENTRADA
+           MOVE ZEROS               TO WS-VALOR-1A-PARCELA
+           MOVE WS-NOVA-TAXA-JUROS  TO WS-TAXA-JUROS
+           MOVE WS-NOVO-NUM-PARCELAS TO WS-NUM-PARCELAS
+
+           COMPUTE WS-AMORTIZACAO = WS-VALOR / WS-NUM-PARCELAS
+           MOVE WS-VALOR TO WS-SALDO
+
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               COMPUTE WS-JUROS-PARCELA = WS-SALDO * WS-TAXA-JUROS
+               COMPUTE WS-VR-PARCELAS = WS-AMORTIZACAO
+                                       + WS-JUROS-PARCELA
+               MOVE WS-VR-PARCELAS TO WS-PARCELAS(WS-IND)
+               SUBTRACT WS-AMORTIZACAO FROM WS-SALDO
+           END-PERFORM
+
+           MOVE WS-VALOR         TO FIN-VALOR
+           MOVE WS-ENTRADA       TO FIN-ENTRADA
+           MOVE WS-TAXA-JUROS    TO FIN-TAXA-JUROS
+           MOVE WS-NUM-PARCELAS  TO FIN-NUM-PARCELAS
+           MOVE WS-VALOR-1A-PARCELA TO FIN-VALOR-1A-PARCELA
+           ACCEPT WS-DT-CONTRATO FROM DATE YYYYMMDD
+           MOVE WS-DT-CONTRATO   TO FIN-DT-CONTRATO
+           PERFORM P050-GERA-ID-TRANSACAO
+           MOVE WS-ID-TRANSACAO  TO FIN-ID-TRANSACAO
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARCELAS(WS-IND) TO FIN-PARCELAS(WS-IND)
+           END-PERFORM
+
+           REWRITE FIN-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR RENEGOCIACAO: "
+                           WS-FIN-STATUS
+           END-REWRITE
+
+           MOVE WS-CLIENTE        TO WS-PAG-CLIENTE
+           MOVE WS-NUM-PARCELAS   TO WS-PAG-NUM-PARCELAS
+           MOVE ZEROS             TO WS-PAG-ULT-PARCELA-PAGA
+           MOVE WS-PAG-CLIENTE          TO PAG-CLIENTE
+           MOVE WS-PAG-NUM-PARCELAS     TO PAG-NUM-PARCELAS
+           MOVE WS-PAG-ULT-PARCELA-PAGA TO PAG-ULT-PARCELA-PAGA
+           REWRITE PAG-REGISTRO
+               INVALID KEY
+                   WRITE PAG-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO REINICIAR PAGAMENTOS: "
+                                   WS-PAG-STATUS
+                   END-WRITE
+           END-REWRITE
+
+           DISPLAY "=============================================="
+           DISPLAY "CONTRATO RENEGOCIADO COM SUCESSO"
+           DISPLAY "NOVO VALOR FINANCIADO.: " WS-VALOR
+           DISPLAY "NOVA TAXA DE JUROS....: " WS-TAXA-JUROS
+           DISPLAY "NOVO NUM. DE PARCELAS.: " WS-NUM-PARCELAS
+           DISPLAY "=============================================="
+
+           PERFORM P900-FIM
+           .
+
+       P050-GERA-ID-TRANSACAO.
+           ADD 1 TO WS-SEQ-TRANSACAO
+           ACCEPT WS-ID-HORA FROM TIME
+           MOVE WS-SEQ-TRANSACAO TO WS-ID-SEQ
+           MOVE WS-ID-MONTAGEM   TO WS-ID-TRANSACAO
+           .
+
+       P910-GRAVA-RENEGOCIACAO.
+           MOVE WS-CLIENTE            TO REN-CLIENTE
+           MOVE WS-VALOR-ANTES        TO REN-VALOR-ANTES
+           MOVE WS-SALDO-DEVEDOR      TO REN-VALOR-DEPOIS
+           MOVE WS-TAXA-ANTES         TO REN-TAXA-ANTES
+           MOVE WS-NOVA-TAXA-JUROS    TO REN-TAXA-DEPOIS
+           MOVE WS-PARCELAS-ANTES     TO REN-PARCELAS-ANTES
+           MOVE WS-NOVO-NUM-PARCELAS  TO REN-PARCELAS-DEPOIS
+           ACCEPT REN-DATA FROM DATE YYYYMMDD
+           ACCEPT REN-HORA FROM TIME
+           WRITE REN-REGISTRO
+           .
+
+       P900-FIM.
+           CLOSE FIN-FILE
+           CLOSE PAG-FILE
+           CLOSE REN-FILE
+           GOBACK.
+
+       END PROGRAM refin.
