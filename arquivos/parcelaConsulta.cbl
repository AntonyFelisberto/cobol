@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Installment lookup - reads a stored financing contract,
+      *          loads its parcelas into a table INDEXED BY with an
+      *          ASCENDING KEY on the installment number and uses
+      *          SEARCH ALL (binary search) to answer "what's owed on
+      *          installment N" without a sequential scan, since
+      *          contracts can now run up to 420 parcelas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. parcelaConsulta.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIN-FILE ASSIGN TO "FINMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FIN-CLIENTE
+                   FILE STATUS IS WS-FIN-STATUS.
+
+               SELECT PAG-FILE ASSIGN TO "PAGMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PAG-CLIENTE
+                   FILE STATUS IS WS-PAG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE.
+           COPY FINFD.
+
+       FD  PAG-FILE.
+           COPY PAGTOFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FINREC.
+           COPY PAGTOREC.
+
+       01  WS-VARIAVEIS.
+           03  WS-FIN-STATUS       PIC XX.
+           03  WS-PAG-STATUS       PIC XX.
+           03  WS-IND              PIC 999.
+           03  WS-PARCELA-PROCURADA PIC 999.
+           03  WS-STATUS-PARCELA   PIC X(09).
+
+       01  WS-TABELA-PARCELAS.
+           03  WS-PARC-ITEM OCCURS 12 TO 420 TIMES
+                            DEPENDING ON FIN-NUM-PARCELAS
+                            ASCENDING KEY IS WS-PARC-NUM
+                            INDEXED BY WS-PARC-IDX.
+               05  WS-PARC-NUM     PIC 999.
+               05  WS-PARC-VALOR   PIC 9(06)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FIN-FILE
+           OPEN INPUT PAG-FILE
+
+           DISPLAY "INFORME O NOME DO CLIENTE: "
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO FIN-CLIENTE
+
+           READ FIN-FILE
+               INVALID KEY
+                   DISPLAY "CONTRATO NAO ENCONTRADO PARA: " WS-CLIENTE
+                   PERFORM P900-FIM
+           END-READ
+
+           MOVE WS-CLIENTE TO PAG-CLIENTE
+           READ PAG-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-PAG-ULT-PARCELA-PAGA
+               NOT INVALID KEY
+                   MOVE PAG-ULT-PARCELA-PAGA TO WS-PAG-ULT-PARCELA-PAGA
+           END-READ
+
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > FIN-NUM-PARCELAS
+               MOVE WS-IND                 TO WS-PARC-NUM(WS-IND)
+               MOVE FIN-PARCELAS(WS-IND)   TO WS-PARC-VALOR(WS-IND)
+           END-PERFORM
+
+           DISPLAY "NUMERO DE PARCELAS DO CONTRATO: "
+                   FIN-NUM-PARCELAS
+           DISPLAY "INFORME O NUMERO DA PARCELA (1 A "
+                   FIN-NUM-PARCELAS "): "
+           ACCEPT WS-PARCELA-PROCURADA
+
+           IF WS-PARCELA-PROCURADA <= WS-PAG-ULT-PARCELA-PAGA
+               MOVE "PAGA"     TO WS-STATUS-PARCELA
+           ELSE
+               MOVE "PENDENTE" TO WS-STATUS-PARCELA
+           END-IF
+
+           SEARCH ALL WS-PARC-ITEM
+               AT END
+                   DISPLAY "PARCELA NAO ENCONTRADA: "
+                           WS-PARCELA-PROCURADA
+               WHEN WS-PARC-NUM(WS-PARC-IDX) = WS-PARCELA-PROCURADA
+                   DISPLAY "PARCELA " WS-PARCELA-PROCURADA ": "
+                           WS-PARC-VALOR(WS-PARC-IDX)
+                           " (" WS-STATUS-PARCELA ")"
+           END-SEARCH
+
+           PERFORM P900-FIM
+           .
+
+       P900-FIM.
+           CLOSE FIN-FILE
+           CLOSE PAG-FILE
+           GOBACK.
+
+       END PROGRAM parcelaConsulta.
