@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared date utility - clamps a day-of-month to the real
+      *          last day of the given month/year (leap-year aware), so
+      *          every program that rolls a contract date forward by N
+      *          months (amortization schedules, late-fee due dates)
+      *          shares one correct implementation instead of each
+      *          duplicating the req021/022 month-end/leap-year logic
+      *          from inicioCobol.cbl and risking getting it wrong.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dataUtil.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DIAS-MES         PIC 99 VALUE ZEROS.
+
+       01  WS-ANO-BISSEXTO-SW  PIC X VALUE "N".
+           88  ANO-BISSEXTO        VALUE "S".
+           88  ANO-COMUM           VALUE "N".
+
+       LINKAGE SECTION.
+       01  LK-ANO              PIC 9(4).
+       01  LK-MES              PIC 9(2).
+       01  LK-DIA              PIC 9(2).
+
+       PROCEDURE DIVISION USING LK-ANO LK-MES LK-DIA.
+       MAIN-PROCEDURE.
+           PERFORM P100-CALCULA-FIM-MES
+           IF LK-DIA > WS-DIAS-MES
+               MOVE WS-DIAS-MES TO LK-DIA
+           END-IF
+           GOBACK.
+
+       P100-CALCULA-FIM-MES.
+           EVALUATE LK-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 02
+                   PERFORM P110-VERIFICA-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-MES
+           END-EVALUATE
+           .
+
+       P110-VERIFICA-BISSEXTO.
+           IF FUNCTION MOD(LK-ANO, 4) = 0
+              AND (FUNCTION MOD(LK-ANO, 100) NOT = 0
+                   OR FUNCTION MOD(LK-ANO, 400) = 0)
+               SET ANO-BISSEXTO TO TRUE
+           ELSE
+               SET ANO-COMUM TO TRUE
+           END-IF
+           .
+
+       END PROGRAM dataUtil.
