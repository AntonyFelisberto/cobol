@@ -6,9 +6,28 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. inicioCobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FER-FILE ASSIGN TO "FERIADOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FER-STATUS.
+
+               SELECT SYSPARM-FILE ASSIGN TO "SYSPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSPARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FER-FILE.
+           COPY FERFD.
+
+       FD  SYSPARM-FILE.
+           COPY SYSPARMF.
+
        WORKING-STORAGE SECTION.
+           COPY SYSPARM.
+       01  WS-SYSPARM-STATUS   PIC XX     VALUE SPACES.
        *>ESTUDOS PARTE 1
        77  WS-N1   PIC 9(02)   VALUE ZEROS.
        77  WS-N2   PIC 9(02)   VALUE ZEROS.
@@ -25,7 +44,6 @@
            03 WS-DATA-AA   PIC 9(04).  *> X são valores numericos
        77  WS-NOME-MES-AUX PIC X(15) VALUE SPACES. *> X são valores autonumericos
        77  WS-TECLA-AUX    PIC X.
-       77  FILLER          PIC X(10) VALUE "12/12/2021".
 
        01  WS-MESES-ANO     PIC 99 VALUE ZEROS.
            88  WS-MES-ATUAL    VALUE 1 THRU 12.
@@ -35,6 +53,34 @@
            88  WS-FEV-B        VALUE 1 THRU 29.
            88  WS-MES-30       VALUE 1 THRU 30.
            88  WS-MES-31       VALUE 1 THRU 31.
+
+       01  WS-ANO-BISSEXTO PIC X VALUE "N".
+           88  ANO-BISSEXTO    VALUE "S".
+           88  ANO-COMUM       VALUE "N".
+
+       01  WS-DATA-SW PIC X VALUE "N".
+           88  DATA-VALIDA     VALUE "S".
+           88  DATA-INVALIDA   VALUE "N".
+
+       01  WS-DIAS-SOMAR       PIC S9(05) VALUE ZEROS.
+       01  WS-DATA-AAAAMMDD    PIC 9(08)  VALUE ZEROS.
+       01  WS-DATA-JULIANO     PIC 9(07)  VALUE ZEROS.
+       01  WS-AUX-AAAAMM       PIC 9(06)  VALUE ZEROS.
+
+       01  WS-DIA-SEMANA       PIC 9      VALUE ZEROS.
+           88  DIA-SEMANA-FDS      VALUES 6 7.
+           88  DIA-SEMANA-UTIL     VALUES 1 THRU 5.
+
+       01  WS-FER-STATUS       PIC XX     VALUE SPACES.
+       01  WS-QTD-FERIADOS     PIC 9(03)  VALUE ZEROS.
+       01  WS-FERIADOS-SW      PIC X      VALUE "N".
+           88  FERIADO-ENCONTRADO  VALUE "S".
+           88  FERIADO-NAO-ENCONTRADO VALUE "N".
+       01  WS-TABELA-FERIADOS.
+           03  WS-FERIADO OCCURS 0 TO 366 TIMES
+                          DEPENDING ON WS-QTD-FERIADOS
+                          INDEXED BY WS-FER-IDX.
+               05  WS-FERIADO-DATA PIC 9(8).
        *>ESTUDOS PARTE 2
 
 
@@ -50,6 +96,8 @@
            *>ESTUDOS PARTE 2
            DISPLAY "INICIO DO PROCESSAMENTO"
 
+           PERFORM P060-LE-PARAMETROS-SISTEMA
+
            MOVE 3 TO WS-MESES-ANO.
 
            IF WS-MES-ATUAL THEN
@@ -58,25 +106,163 @@
                DISPLAY "ESSE MES NAO EXISTE" WS-MESES-ANO
            END-IF
 
-           MOVE 31 TO WS-DIAS-MES
-
-           EVALUATE WS-DIAS-MES
-               WHEN 1 THRU 28
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 29
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 30
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 31
-                   DISPLAY WS-DIAS-MES
-               WHEN OTHER
-                   DISPLAY "O DIA DO MES NÂO EXISTE " WS-DIAS-MES
-           END-EVALUATE
+           MOVE WS-SYS-DATA-EXEMPLO TO WS-DATA
+           PERFORM P100-CALCULA-FIM-MES
+           PERFORM P200-VALIDA-DATA
+
+           IF DATA-VALIDA
+               DISPLAY "DATA " WS-SYS-DATA-EXEMPLO " VALIDA"
+           ELSE
+               DISPLAY "DATA " WS-SYS-DATA-EXEMPLO " INVALIDA"
+           END-IF
 
-           STOP RUN.
+           MOVE 45 TO WS-DIAS-SOMAR
+           PERFORM P300-SOMA-DIAS
+           DISPLAY "DATA + " WS-DIAS-SOMAR " DIAS: "
+                   WS-DATA-DD "/" WS-DATA-MM "/" WS-DATA-AA
+
+           PERFORM P400-DIA-SEMANA
+           IF DIA-SEMANA-FDS
+               DISPLAY "CAI NO FIM DE SEMANA (DIA " WS-DIA-SEMANA ")"
+           ELSE
+               DISPLAY "CAI EM DIA UTIL (DIA " WS-DIA-SEMANA ")"
+           END-IF
+
+           PERFORM P050-LE-FERIADOS
+           PERFORM P500-PROX-DIA-UTIL
+           DISPLAY "PROXIMO DIA UTIL: "
+                   WS-DATA-DD "/" WS-DATA-MM "/" WS-DATA-AA
 
            MOVE SPACES TO WS-DATA
                           WS-NOME-MES-AUX
-                          WS-TECLA-AUX.
+                          WS-TECLA-AUX
+
+           GOBACK.
+
+       P100-CALCULA-FIM-MES.
+           EVALUATE WS-DATA-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 02
+                   PERFORM P110-VERIFICA-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-MES
+           END-EVALUATE
+
+           DISPLAY "ULTIMO DIA DO MES " WS-DATA-MM "/" WS-DATA-AA
+                   ": " WS-DIAS-MES
+           .
+
+       P110-VERIFICA-BISSEXTO.
+           IF FUNCTION MOD(WS-DATA-AA, 4) = 0
+              AND (FUNCTION MOD(WS-DATA-AA, 100) NOT = 0
+                   OR FUNCTION MOD(WS-DATA-AA, 400) = 0)
+               SET ANO-BISSEXTO TO TRUE
+           ELSE
+               SET ANO-COMUM TO TRUE
+           END-IF
+           .
+
+       P200-VALIDA-DATA.
+           SET DATA-VALIDA TO TRUE
+           IF WS-DATA-MM < 1 OR WS-DATA-MM > 12
+               SET DATA-INVALIDA TO TRUE
+           ELSE
+               PERFORM P100-CALCULA-FIM-MES
+               IF WS-DATA-DD < 1 OR WS-DATA-DD > WS-DIAS-MES
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF
+           .
+
+       P300-SOMA-DIAS.
+           COMPUTE WS-DATA-AAAAMMDD = WS-DATA-AA * 10000
+                                    + WS-DATA-MM * 100
+                                    + WS-DATA-DD
+           COMPUTE WS-DATA-JULIANO =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-AAAAMMDD)
+           COMPUTE WS-DATA-JULIANO = WS-DATA-JULIANO + WS-DIAS-SOMAR
+           COMPUTE WS-DATA-AAAAMMDD =
+                   FUNCTION DATE-OF-INTEGER(WS-DATA-JULIANO)
+
+           COMPUTE WS-DATA-AA = WS-DATA-AAAAMMDD / 10000
+           COMPUTE WS-AUX-AAAAMM = WS-DATA-AAAAMMDD / 100
+           COMPUTE WS-DATA-MM = FUNCTION MOD(WS-AUX-AAAAMM, 100)
+           COMPUTE WS-DATA-DD = FUNCTION MOD(WS-DATA-AAAAMMDD, 100)
+           .
+
+       P400-DIA-SEMANA.
+           COMPUTE WS-DATA-AAAAMMDD = WS-DATA-AA * 10000
+                                    + WS-DATA-MM * 100
+                                    + WS-DATA-DD
+           COMPUTE WS-DATA-JULIANO =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-AAAAMMDD)
+           COMPUTE WS-DIA-SEMANA =
+                   FUNCTION MOD(WS-DATA-JULIANO - 1, 7) + 1
+           .
+
+       P060-LE-PARAMETROS-SISTEMA.
+           OPEN INPUT SYSPARM-FILE
+           IF WS-SYSPARM-STATUS = "00"
+               READ SYSPARM-FILE
+                   NOT AT END
+                       MOVE SYS-PARM-DATA-EXEMPLO
+                           TO WS-SYS-DATA-EXEMPLO
+               END-READ
+               CLOSE SYSPARM-FILE
+           END-IF
+           .
+
+       P050-LE-FERIADOS.
+           MOVE ZEROS TO WS-QTD-FERIADOS
+           OPEN INPUT FER-FILE
+           IF WS-FER-STATUS = "00"
+               PERFORM UNTIL WS-FER-STATUS NOT = "00"
+                       OR WS-QTD-FERIADOS = 366
+                   READ FER-FILE
+                       AT END
+                           MOVE "10" TO WS-FER-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-QTD-FERIADOS
+                           MOVE FER-DATA
+                               TO WS-FERIADO-DATA(WS-QTD-FERIADOS)
+                   END-READ
+               END-PERFORM
+               CLOSE FER-FILE
+           END-IF
+           .
+
+       P500-PROX-DIA-UTIL.
+           PERFORM P400-DIA-SEMANA
+           SET FERIADO-NAO-ENCONTRADO TO TRUE
+           PERFORM P510-VERIFICA-FERIADO
+           PERFORM UNTIL DIA-SEMANA-UTIL AND FERIADO-NAO-ENCONTRADO
+               MOVE 1 TO WS-DIAS-SOMAR
+               PERFORM P300-SOMA-DIAS
+               PERFORM P400-DIA-SEMANA
+               PERFORM P510-VERIFICA-FERIADO
+           END-PERFORM
+           .
+
+       P510-VERIFICA-FERIADO.
+           COMPUTE WS-DATA-AAAAMMDD = WS-DATA-AA * 10000
+                                    + WS-DATA-MM * 100
+                                    + WS-DATA-DD
+           SET FERIADO-NAO-ENCONTRADO TO TRUE
+           IF WS-QTD-FERIADOS > 0
+               SET WS-FER-IDX TO 1
+               SEARCH WS-FERIADO
+                   AT END
+                       SET FERIADO-NAO-ENCONTRADO TO TRUE
+                   WHEN WS-FERIADO-DATA(WS-FER-IDX) = WS-DATA-AAAAMMDD
+                       SET FERIADO-ENCONTRADO TO TRUE
+               END-SEARCH
+           END-IF
+           .
 
        END PROGRAM inicioCobol.
