@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time conversion utility - reads customer records
+      *          still sitting in the old WS-REG-1 fixed-string layout
+      *          (REG1LEGADO.DAT) and loads each one into the real
+      *          indexed customer master (CUSTMAST.DAT), so any branch
+      *          that never migrated off the old format can be brought
+      *          onto CADREC.cpy/CADFD.cpy like every other program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custMigra.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT REG1-FILE ASSIGN TO "REG1LEGADO.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REG1-STATUS.
+
+               SELECT CAD-FILE ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAD-CODIGO
+                   FILE STATUS IS WS-CAD-STATUS.
+
+               SELECT AUD-FILE ASSIGN TO "CUSTAUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUD-STATUS.
+
+               SELECT BAT-FILE ASSIGN TO "BATCHSUM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BAT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REG1-FILE.
+           COPY REG1FD.
+
+       FD  CAD-FILE.
+           COPY CADFD.
+
+       FD  AUD-FILE.
+           COPY AUDFD.
+
+       FD  BAT-FILE.
+           COPY BATSUM.
+
+       WORKING-STORAGE SECTION.
+           COPY CADREC.
+
+       01  WS-CONTROLE.
+           03  WS-REG1-STATUS      PIC XX.
+           03  WS-CAD-STATUS       PIC XX.
+           03  WS-AUD-STATUS       PIC XX.
+           03  WS-BAT-STATUS       PIC XX.
+           03  WS-EOF              PIC X VALUE "N".
+               88  FIM-DO-ARQUIVO      VALUE "S".
+           03  WS-TOTAL-LIDOS      PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-CONVERTIDOS PIC 9(06) VALUE ZEROS.
+           03  WS-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P100-ABRE-ARQUIVOS
+           PERFORM P210-LE-LEGADO
+           PERFORM P200-CONVERTE-REGISTROS
+                   UNTIL FIM-DO-ARQUIVO
+           PERFORM P900-ENCERRA
+           .
+
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT REG1-FILE
+           OPEN I-O CAD-FILE
+           IF WS-CAD-STATUS = "35"
+               OPEN OUTPUT CAD-FILE
+               CLOSE CAD-FILE
+               OPEN I-O CAD-FILE
+           END-IF
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUD-FILE
+               CLOSE AUD-FILE
+               OPEN EXTEND AUD-FILE
+           END-IF
+           .
+
+       P200-CONVERTE-REGISTROS.
+           ADD 1 TO WS-TOTAL-LIDOS
+
+           MOVE REG1-CODIGO TO CAD-CODIGO
+
+           READ CAD-FILE
+               INVALID KEY
+                   MOVE REG1-NOME TO CAD-NOME
+                   MOVE REG1-TEL  TO CAD-TEL
+                   MOVE ZEROS     TO CAD-DT-NASCIMENTO
+                   WRITE CAD-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO CONVERTER CODIGO: "
+                                   REG1-CODIGO " STATUS " WS-CAD-STATUS
+                           ADD 1 TO WS-TOTAL-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-CONVERTIDOS
+                           PERFORM P910-GRAVA-AUDITORIA
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CODIGO JA CADASTRADO, IGNORADO: "
+                           REG1-CODIGO
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+           END-READ
+
+           PERFORM P210-LE-LEGADO
+           .
+
+       P210-LE-LEGADO.
+           READ REG1-FILE
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ
+           .
+
+       P910-GRAVA-AUDITORIA.
+           MOVE CAD-CODIGO     TO AUD-CODIGO
+           MOVE "MIGRA"        TO AUD-OPERACAO
+           MOVE "CADASTRO"     TO AUD-CAMPO
+           MOVE SPACES         TO AUD-VALOR-ANTES
+           MOVE CAD-NOME       TO AUD-VALOR-DEPOIS
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           WRITE AUD-REGISTRO
+           .
+
+       P930-GRAVA-RESUMO.
+           OPEN EXTEND BAT-FILE
+           IF WS-BAT-STATUS = "35"
+               OPEN OUTPUT BAT-FILE
+               CLOSE BAT-FILE
+               OPEN EXTEND BAT-FILE
+           END-IF
+
+           MOVE "CUSTMIGR"       TO BAT-PROGRAMA
+           ACCEPT BAT-DATA FROM DATE YYYYMMDD
+           ACCEPT BAT-HORA FROM TIME
+           MOVE WS-TOTAL-LIDOS       TO BAT-LIDOS
+           MOVE WS-TOTAL-CONVERTIDOS TO BAT-PROCESSADOS
+           MOVE WS-TOTAL-REJEITADOS  TO BAT-REJEITADOS
+           WRITE BAT-REGISTRO
+
+           CLOSE BAT-FILE
+           .
+
+       P900-ENCERRA.
+           CLOSE REG1-FILE
+           CLOSE CAD-FILE
+           CLOSE AUD-FILE
+           PERFORM P930-GRAVA-RESUMO
+           DISPLAY "REGISTROS LIDOS......: " WS-TOTAL-LIDOS
+           DISPLAY "CONVERTIDOS..........: " WS-TOTAL-CONVERTIDOS
+           DISPLAY "REJEITADOS/IGNORADOS.: " WS-TOTAL-REJEITADOS
+           GOBACK.
+
+       END PROGRAM custMigra.
