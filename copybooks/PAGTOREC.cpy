@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PAGTOREC.cpy
+      * Layout of a financing contract's payment status
+      * (WS-PAGAMENTO) - how many parcelas have been paid so far.
+      * Shared by every program that registers or consults parcela
+      * payments, so payoff/lateFee/parcelaConsulta all see the same
+      * picture of what is pago and what is restante for a contract.
+      *****************************************************************
+       01  WS-PAGAMENTO.
+           03  WS-PAG-CLIENTE          PIC X(20).
+           03  WS-PAG-NUM-PARCELAS     PIC 999.
+           03  WS-PAG-ULT-PARCELA-PAGA PIC 999 VALUE ZEROS.
