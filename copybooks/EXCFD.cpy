@@ -0,0 +1,14 @@
+      *****************************************************************
+      * EXCFD.cpy
+      * Exception-report record for rejected data-entry validations
+      * (EXCECOES.LOG). One row per rejected attempt - which program,
+      * which field, what was typed and why it was refused - so a
+      * nightly report can show what operators are getting wrong.
+      *****************************************************************
+       01  EXC-REGISTRO.
+           03  EXC-PROGRAMA         PIC X(12).
+           03  EXC-CAMPO            PIC X(15).
+           03  EXC-VALOR-INFORMADO  PIC X(15).
+           03  EXC-MOTIVO           PIC X(30).
+           03  EXC-DATA             PIC 9(8).
+           03  EXC-HORA             PIC 9(8).
