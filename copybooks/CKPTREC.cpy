@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CKPTREC.cpy
+      * Checkpoint record for a restartable batch job - the absolute
+      * count of input records already successfully processed, so a
+      * job that abends partway through a large file can resume from
+      * here instead of reprocessing (and possibly double-posting)
+      * everything from the start.
+      *****************************************************************
+       01  CKPT-REGISTRO.
+           03  CKPT-PROGRAMA       PIC X(08).
+           03  CKPT-CONTADOR       PIC 9(06).
