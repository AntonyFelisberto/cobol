@@ -0,0 +1,13 @@
+      *****************************************************************
+      * LOANTXN.cpy
+      * Layout of one pending loan application coming from a branch
+      * office, as read by the batch loan-intake job.
+      *****************************************************************
+       01  TXN-REGISTRO.
+           03  TXN-CODIGO          PIC 9(02).
+           03  TXN-CLIENTE         PIC X(20).
+           03  TXN-OBJETO          PIC X(20).
+           03  TXN-VALOR           PIC 9(06)V99.
+           03  TXN-TAXA-JUROS      PIC 9V9999.
+           03  TXN-NUM-PARCELAS    PIC 999.
+           03  TXN-DATA-CONTRATO   PIC 9(8).
