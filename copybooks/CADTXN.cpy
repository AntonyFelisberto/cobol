@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CADTXN.cpy
+      * Batch customer-update transaction record - name/phone
+      * corrections matched against the customer master by
+      * TXN-CODIGO.
+      *****************************************************************
+       01  TXN-CADASTRO.
+           03  TXN-CODIGO      PIC 9(02).
+           03  TXN-NOME        PIC X(15).
+           03  TXN-TEL         PIC X(09).
