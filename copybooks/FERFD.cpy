@@ -0,0 +1,8 @@
+      *****************************************************************
+      * FERFD.cpy
+      * FD record layout for FERIADOS.DAT, the bank-holiday calendar
+      * read by P500-PROX-DIA-UTIL so due dates never roll onto a
+      * holiday. One date (AAAAMMDD) per record.
+      *****************************************************************
+       01  FER-REGISTRO.
+           03  FER-DATA        PIC 9(8).
