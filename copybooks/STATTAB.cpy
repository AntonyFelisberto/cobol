@@ -0,0 +1,16 @@
+      *****************************************************************
+      * STATTAB.cpy
+      * Shared WS-STATUS code-to-description lookup table
+      * (1=HOMEM, 2=MULHER, 3=OUTRO) so every program that decodes
+      * WS-STATUS looks the description up here instead of
+      * re-encoding the same codes in its own EVALUATE/IF.
+      *****************************************************************
+       01  WS-STATUS-VALORES.
+           05  FILLER PIC X(11) VALUE "1HOMEM     ".
+           05  FILLER PIC X(11) VALUE "2MULHER    ".
+           05  FILLER PIC X(11) VALUE "3OUTRO     ".
+       01  WS-TABELA-STATUS REDEFINES WS-STATUS-VALORES.
+           05  WS-STATUS-ITEM OCCURS 3 TIMES
+                               INDEXED BY WS-STATUS-IDX.
+               10  WS-STATUS-COD   PIC 9.
+               10  WS-STATUS-DESC  PIC X(10).
