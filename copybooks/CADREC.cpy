@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CADREC.cpy
+      * Layout of a customer master record (WS-CADASTRO), keyed on
+      * WS-CODIGO. Shared by every program that builds, stores or
+      * looks up customer data, so a field only ever needs to change
+      * here.
+      *****************************************************************
+       01  WS-CADASTRO.
+           03  WS-CODIGO       PIC 9(02).
+           03  WS-NOME         PIC X(15).
+           03  WS-TEL          PIC X(09).
+           03  WS-DT-NASCIMENTO PIC 9(8).
