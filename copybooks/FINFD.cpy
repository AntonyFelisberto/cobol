@@ -0,0 +1,19 @@
+      *****************************************************************
+      * FINFD.cpy
+      * FD record layout for FIN-FILE (FINMAST.DAT), the indexed
+      * financing-contract master. Shared so the file record always
+      * matches WS-FINANCIAMENTO (see FINREC.cpy) field for field.
+      *****************************************************************
+       01  FIN-REGISTRO.
+           03 FIN-CLIENTE      PIC X(20).
+           03 FIN-OBJETO       PIC X(20).
+           03 FIN-VALOR        PIC 9(06)V99.
+           03 FIN-ENTRADA      PIC 9(06)V99.
+           03 FIN-TAXA-JUROS   PIC 9V9999.
+           03 FIN-NUM-PARCELAS PIC 999.
+           03 FIN-DT-CONTRATO  PIC 9(8).
+           03 FIN-VALOR-1A-PARCELA PIC 9(06)V99.
+           03 FIN-ID-TRANSACAO PIC X(12).
+           03 FIN-MOEDA        PIC X(03).
+           03 FIN-PARCELAS     PIC 9(07)V99 OCCURS 12 TO 420
+                               TIMES DEPENDING ON FIN-NUM-PARCELAS.
