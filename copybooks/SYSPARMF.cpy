@@ -0,0 +1,8 @@
+      *****************************************************************
+      * SYSPARMF.cpy
+      * FD record layout matching WS-SYS-PARAMETROS in SYSPARM.cpy.
+      *****************************************************************
+       01  SYS-PARM-REGISTRO.
+           03  SYS-PARM-DATA-EXEMPLO   PIC X(10).
+           03  SYS-PARM-IDADE-MINIMA   PIC 999.
+           03  SYS-PARM-CKPT-INTERVALO PIC 9(03).
