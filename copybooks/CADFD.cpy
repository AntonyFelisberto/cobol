@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CADFD.cpy
+      * FD record layout for CAD-FILE (CUSTMAST.DAT), the indexed
+      * customer master. Shared so the file record always matches
+      * WS-CADASTRO (see CADREC.cpy) field for field.
+      *****************************************************************
+       01  CAD-REGISTRO.
+           03  CAD-CODIGO      PIC 9(02).
+           03  CAD-NOME        PIC X(15).
+           03  CAD-TEL         PIC X(09).
+           03  CAD-DT-NASCIMENTO PIC 9(8).
