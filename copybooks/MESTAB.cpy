@@ -0,0 +1,24 @@
+      *****************************************************************
+      * MESTAB.cpy
+      * Shared month-number to month-name table (01-12) so any report
+      * that needs to print a month name looks it up here instead of
+      * re-encoding the calendar in its own EVALUATE.
+      *****************************************************************
+       01  WS-MES-VALORES.
+           05  FILLER PIC X(11) VALUE "01JANEIRO  ".
+           05  FILLER PIC X(11) VALUE "02FEVEREIRO".
+           05  FILLER PIC X(11) VALUE "03MARCO    ".
+           05  FILLER PIC X(11) VALUE "04ABRIL    ".
+           05  FILLER PIC X(11) VALUE "05MAIO     ".
+           05  FILLER PIC X(11) VALUE "06JUNHO    ".
+           05  FILLER PIC X(11) VALUE "07JULHO    ".
+           05  FILLER PIC X(11) VALUE "08AGOSTO   ".
+           05  FILLER PIC X(11) VALUE "09SETEMBRO ".
+           05  FILLER PIC X(11) VALUE "10OUTUBRO  ".
+           05  FILLER PIC X(11) VALUE "11NOVEMBRO ".
+           05  FILLER PIC X(11) VALUE "12DEZEMBRO ".
+       01  WS-TABELA-MES REDEFINES WS-MES-VALORES.
+           05  WS-MES-ITEM OCCURS 12 TIMES
+                            INDEXED BY WS-MES-IDX.
+               10  WS-MES-NUM     PIC 99.
+               10  WS-MES-NOME    PIC X(09).
