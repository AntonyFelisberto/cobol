@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RPTHDR.cpy
+      * Standard report header (program name, run date, run time and
+      * page number) so every printed report stamps itself the same
+      * way instead of inventing its own header layout. Pair it with
+      * WS-RPT-TOTAL-REGISTROS in a matching footer line (program name,
+      * page number, total de registros) at the end of the listing.
+      *****************************************************************
+       01  WS-RPT-CABECALHO.
+           03  WS-RPT-PROGRAMA     PIC X(08).
+           03  WS-RPT-DATA         PIC 9(8).
+           03  WS-RPT-HORA         PIC 9(8).
+           03  WS-RPT-PAGINA       PIC 9(04) VALUE 1.
+           03  WS-RPT-TOTAL-REGISTROS PIC 9(06) VALUE ZEROS.
