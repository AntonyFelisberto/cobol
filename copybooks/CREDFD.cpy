@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CREDFD.cpy
+      * FD record layout for CRED-FILE (BLACKLIST.DAT), the indexed
+      * credit-restriction list. A client keyed here is blocked from
+      * getting a new financing contract until the restriction is
+      * removed - checked by every program that books a contract
+      * before it computes or stores one. Keyed on CRED-CODIGO, the
+      * same customer code as CAD-CODIGO (CADFD.cpy/CUSTMAST.DAT), so
+      * a restriction cannot be dodged by a differently-typed name.
+      * CRED-CLIENTE is carried for display only.
+      *****************************************************************
+       01  CRED-REGISTRO.
+           03  CRED-CODIGO      PIC 9(02).
+           03  CRED-CLIENTE     PIC X(20).
+           03  CRED-MOTIVO      PIC X(30).
+           03  CRED-DATA        PIC 9(8).
