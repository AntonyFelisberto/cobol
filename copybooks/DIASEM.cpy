@@ -0,0 +1,10 @@
+      *****************************************************************
+      * DIASEM.cpy
+      * Shared day-of-week flag (ACCEPT FROM DAY-OF-WEEK numbering,
+      * 1=Monday..7=Sunday) so overnight batch jobs can branch
+      * weekday-only processing versus weekend-only rollup steps
+      * consistently instead of each program re-encoding the ranges.
+      *****************************************************************
+       01  WS-DIA-SEMANA       PIC 9      VALUE ZEROS.
+           88  DIA-SEMANA-UTIL     VALUES 1 THRU 5.
+           88  DIA-SEMANA-FDS      VALUES 6 7.
