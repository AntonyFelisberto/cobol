@@ -0,0 +1,11 @@
+      *****************************************************************
+      * LOOPVARS.cpy
+      * Shared loop-index and status-code working fields duplicated
+      * (with the same picture and purpose) across ifs.cbl, evaluates.cbl
+      * and repeticao.cbl - declared once here so every program that
+      * needs a generic loop index or a WS-STATUS-TABELA lookup code
+      * uses the same field instead of re-declaring its own copy.
+      *****************************************************************
+       01  WS-VARIAVEIS-COMUNS.
+           03  WS-IND      PIC 99 VALUE ZEROS.
+           03  WS-STATUS   PIC 99 VALUE ZEROS.
