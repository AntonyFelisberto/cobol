@@ -0,0 +1,19 @@
+      *****************************************************************
+      * FINREC.cpy
+      * Layout of a financing contract (WS-FINANCIAMENTO).
+      * Shared by every program that builds, stores or reports on a
+      * financing contract, so a field only ever needs to change here.
+      *****************************************************************
+       01  WS-FINANCIAMENTO.
+           03  WS-CLIENTE      PIC X(20).
+           03  WS-OBJETO       PIC X(20).
+           03  WS-VALOR        PIC 9(06)V99.
+           03  WS-ENTRADA      PIC 9(06)V99.
+           03  WS-TAXA-JUROS   PIC 9V9999.
+           03  WS-NUM-PARCELAS PIC 999.
+           03  WS-DT-CONTRATO  PIC 9(8).
+           03  WS-VALOR-1A-PARCELA PIC 9(06)V99.
+           03  WS-ID-TRANSACAO PIC X(12).
+           03  WS-MOEDA        PIC X(03) VALUE "BRL".
+           03  WS-PARCELAS     PIC $$.$$9,99 OCCURS 12 TO 420
+                               TIMES DEPENDING ON WS-NUM-PARCELAS.
