@@ -0,0 +1,15 @@
+      *****************************************************************
+      * AUDFD.cpy
+      * Audit-trail record for customer master changes (CUSTAUDIT.DAT).
+      * One row per field actually changed - operation, field name,
+      * before/after value and a date/time stamp - so disputes about
+      * who changed what can be settled from the file.
+      *****************************************************************
+       01  AUD-REGISTRO.
+           03  AUD-CODIGO       PIC 9(02).
+           03  AUD-OPERACAO     PIC X(08).
+           03  AUD-CAMPO        PIC X(10).
+           03  AUD-VALOR-ANTES  PIC X(15).
+           03  AUD-VALOR-DEPOIS PIC X(15).
+           03  AUD-DATA         PIC 9(8).
+           03  AUD-HORA         PIC 9(8).
