@@ -0,0 +1,17 @@
+      *****************************************************************
+      * MOEDATAB.cpy
+      * Shared currency-code lookup table (ISO-style 3-letter code to
+      * display symbol and description) so any program that captures
+      * or reports WS-MOEDA validates and decodes it from here instead
+      * of re-encoding the currency list in its own EVALUATE/IF.
+      *****************************************************************
+       01  WS-MOEDA-VALORES.
+           05  FILLER PIC X(16) VALUE "BRLR$ REAL      ".
+           05  FILLER PIC X(16) VALUE "USDUS$DOLAR     ".
+           05  FILLER PIC X(16) VALUE "EUREUREURO      ".
+       01  WS-TABELA-MOEDA REDEFINES WS-MOEDA-VALORES.
+           05  WS-MOEDA-ITEM OCCURS 3 TIMES
+                              INDEXED BY WS-MOEDA-IDX.
+               10  WS-MOEDA-COD       PIC X(03).
+               10  WS-MOEDA-SIMBOLO   PIC X(03).
+               10  WS-MOEDA-DESC      PIC X(10).
