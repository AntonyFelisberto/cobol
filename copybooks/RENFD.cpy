@@ -0,0 +1,17 @@
+      *****************************************************************
+      * RENFD.cpy
+      * Renegotiation-trail record for refinanced contracts
+      * (RENEGOC.LOG). One row per refinancing - the contract's terms
+      * before and after - so collections can see what changed and
+      * when, the same way CUSTAUDIT.DAT tracks customer-data changes.
+      *****************************************************************
+       01  REN-REGISTRO.
+           03  REN-CLIENTE          PIC X(20).
+           03  REN-VALOR-ANTES      PIC 9(06)V99.
+           03  REN-VALOR-DEPOIS     PIC 9(06)V99.
+           03  REN-TAXA-ANTES       PIC 9V9999.
+           03  REN-TAXA-DEPOIS      PIC 9V9999.
+           03  REN-PARCELAS-ANTES   PIC 999.
+           03  REN-PARCELAS-DEPOIS  PIC 999.
+           03  REN-DATA             PIC 9(8).
+           03  REN-HORA             PIC 9(8).
