@@ -0,0 +1,11 @@
+      *****************************************************************
+      * SYSPARM.cpy
+      * Shop-wide operating parameters - defaults here are the repo's
+      * own literals; SYSPARM.DAT (see SYSPARMF.cpy), when present, is
+      * read by a P0xx-LE-PARAMETROS-SISTEMA paragraph to override
+      * them at start-up, same pattern as IFSPARM.DAT in ifs.cbl.
+      *****************************************************************
+       01  WS-SYS-PARAMETROS.
+           03  WS-SYS-DATA-EXEMPLO     PIC X(10) VALUE "12/12/2021".
+           03  WS-SYS-IDADE-MINIMA     PIC 999   VALUE 18.
+           03  WS-SYS-CKPT-INTERVALO   PIC 9(03) VALUE 5.
