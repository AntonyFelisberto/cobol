@@ -0,0 +1,15 @@
+      *****************************************************************
+      * BATSUM.cpy
+      * Control-total record for a batch job run (records read,
+      * processed and rejected) appended to BATCHSUM.DAT so ops can
+      * confirm a batch job did what it was supposed to, instead of
+      * the counts only ever being DISPLAYed and lost when the job
+      * ends.
+      *****************************************************************
+       01  BAT-REGISTRO.
+           03  BAT-PROGRAMA        PIC X(08).
+           03  BAT-DATA            PIC 9(8).
+           03  BAT-HORA            PIC 9(8).
+           03  BAT-LIDOS           PIC 9(06).
+           03  BAT-PROCESSADOS     PIC 9(06).
+           03  BAT-REJEITADOS      PIC 9(06).
