@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PAGTOFD.cpy
+      * FD record layout for PAG-FILE (PAGMAST.DAT), the indexed
+      * parcela-payment-status master. Shared so the file record always
+      * matches WS-PAGAMENTO (see PAGTOREC.cpy) field for field.
+      *****************************************************************
+       01  PAG-REGISTRO.
+           03 PAG-CLIENTE          PIC X(20).
+           03 PAG-NUM-PARCELAS     PIC 999.
+           03 PAG-ULT-PARCELA-PAGA PIC 999.
