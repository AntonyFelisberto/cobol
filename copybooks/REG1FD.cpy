@@ -0,0 +1,14 @@
+      *****************************************************************
+      * REG1FD.cpy
+      * FD record layout for the legacy fixed-string customer record
+      * (REG1LEGADO.DAT) - the old WS-REG-1 picture (codigo/nome/tel
+      * concatenated into one string, no birthdate) that addCorr.cbl
+      * used to build by hand before it started writing CUSTMAST.DAT
+      * directly. Kept only so custMigra.cbl can convert whatever is
+      * still sitting in that old format into the real customer
+      * master.
+      *****************************************************************
+       01  REG1-REGISTRO.
+           03  REG1-CODIGO     PIC 9(02).
+           03  REG1-NOME       PIC X(15).
+           03  REG1-TEL        PIC X(09).
